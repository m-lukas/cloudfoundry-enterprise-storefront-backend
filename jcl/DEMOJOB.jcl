@@ -0,0 +1,57 @@
+//DEMOJOB  JOB  (ACCTNO),'NIGHTLY CATALOG REFRESH',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY CATALOG REFRESH                                      *
+//* REBUILDS THE STOREFRONT CATALOG FEED FROM PRODUCT-MASTER.     *
+//* STEP010 CHECKPOINTS TO CHKPTFIL EVERY 50 PRODUCT RECORDS, SO  *
+//* A RUN THAT ABENDS PARTWAY THROUGH A LARGE CATALOG CAN RESTART *
+//* FROM THE LAST COMMITTED RECORD INSTEAD OF REPROCESSING THE    *
+//* WHOLE FILE.                                                   *
+//*                                                                *
+//* TO RESTART AFTER AN ABEND IN STEP010:                          *
+//*   1. RESUBMIT THIS JOB WITH THE RESTART PARAMETER, E.G.        *
+//*        //DEMOJOB  JOB  (ACCTNO),'NIGHTLY CATALOG REFRESH',     *
+//*        //             CLASS=A,MSGCLASS=X,RESTART=STEP010       *
+//*   2. OVERRIDE STEP010'S PARM ON THE RESTART SUBMISSION TO      *
+//*      PARM='RESTART' SO DEMO SKIPS PAST THE LAST COMMITTED      *
+//*      CHECKPOINT INSTEAD OF STARTING AT THE TOP.  NOTE THAT THE *
+//*      RESTART RUN'S OWN JSON OUTPUT COVERS ONLY THE REMAINING   *
+//*      CATALOG - CONCATENATE IT AFTER THE ABENDED RUN'S PARTIAL  *
+//*      OUTPUT IF A COMPLETE CATALOG FILE IS NEEDED DOWNSTREAM.   *
+//*   3. OVERRIDE CHKPTFIL'S DISP ON THE RESTART SUBMISSION TO     *
+//*      DISP=(MOD,CATLG,CATLG) SO THE CHECKPOINT HISTORY WRITTEN  *
+//*      BY THE ABENDED RUN IS PRESERVED AND READABLE ON RESTART.  *
+//* ON A CLEAN (NON-RESTART) RUN, CHKPTFIL IS RECREATED FROM       *
+//* SCRATCH (DISP BELOW OMITS MOD SO THE DATASET IS REFORMATTED)   *
+//* AND PARM SHOULD BE LEFT AS 'RUN'.                               *
+//*                                                                *
+//* PARM LAYOUT: COLS 1-8 ARE THE KEYWORD ('RUN' OR 'RESTART'),    *
+//* COLS 9-11 ARE AN OPTIONAL CURRENCY OVERRIDE (USD OR GBP) TO    *
+//* QUOTE OVERSEAS BUYERS IN SOMETHING OTHER THAN THE STORED       *
+//* BASE PRICE.  LEAVE BLANK TO REPORT EACH PRODUCT IN ITS OWN     *
+//* PM-CURRENCY-CODE, E.G. PARM='RUN     USD' OR PARM='RESTART GBP'.*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DEMO,PARM='RUN'
+//STEPLIB  DD DSN=PROD.CATALOG.LOADLIB,DISP=SHR
+//PRODMAST DD DSN=PROD.CATALOG.PRODMAST,DISP=SHR
+//CHKPTFIL DD DSN=PROD.CATALOG.PRODMAST.CHKPT,
+//             DISP=(,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 EXPORTS THE REFRESHED CATALOG TO A FIXED-WIDTH FLAT   *
+//* FILE FOR THE WAREHOUSE MANAGEMENT SYSTEM'S INBOUND INTERFACE. *
+//* RUNS AFTER STEP010 SO THE WMS ALWAYS PICKS UP THE SAME-NIGHT  *
+//* REFRESH.  RETIRED PRODUCTS ARE NOT INCLUDED IN THE EXPORT.    *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=WMSEXPRT
+//STEPLIB  DD DSN=PROD.CATALOG.LOADLIB,DISP=SHR
+//PRODMAST DD DSN=PROD.CATALOG.PRODMAST,DISP=SHR
+//WMSEXPRT DD DSN=PROD.CATALOG.WMSEXPORT,
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//
