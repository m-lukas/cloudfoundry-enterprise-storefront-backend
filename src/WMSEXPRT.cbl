@@ -0,0 +1,130 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID.  WMSEXPRT                                       *
+000400*    AUTHOR.      M. LUKAS, CATALOG SYSTEMS GROUP                *
+000500*    INSTALLATION. CLOUDFOUNDRY ENTERPRISE STOREFRONT            *
+000600*    DATE-WRITTEN. 2026-08-08                                    *
+000700*    REMARKS.     EXPORTS PRODUCT-MASTER AS A FIXED-WIDTH FLAT   *
+000800*                 FILE MATCHING THE WAREHOUSE MANAGEMENT         *
+000900*                 SYSTEM'S INBOUND INTERFACE LAYOUT.  RUN AS ITS *
+001000*                 OWN BATCH STEP AFTER THE NIGHTLY CATALOG       *
+001100*                 REFRESH (DEMO) SO THE WMS PICKS UP A FRESH     *
+001200*                 EXTRACT INSTEAD OF A HAND COPY-PASTE FROM THE  *
+001300*                 JSON FEED.  RETIRED PRODUCTS ARE SKIPPED.      *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                       *
+001600*    ------------------------------------------------------      *
+001700*    2026-08-08 ML  ORIGINAL VERSION - FIXED-WIDTH WMS EXPORT.   *
+001800******************************************************************
+001900 PROGRAM-ID.  WMSEXPRT.
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS SEQUENTIAL
+002600         RECORD KEY IS PM-PRODUCT-ID
+002620         ALTERNATE RECORD KEY IS PM-BRAND
+002640             WITH DUPLICATES
+002700         FILE STATUS IS WS-PM-FILE-STATUS.
+002800     SELECT WMS-EXPORT-FILE ASSIGN TO "WMSEXPRT"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS WS-WX-FILE-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PRODUCT-MASTER-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY PRODMAST.
+003600 FD  WMS-EXPORT-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY WMSEXP.
+003900 WORKING-STORAGE SECTION.
+004000******************************************************************
+004100*    SWITCHES AND COUNTERS                                       *
+004200******************************************************************
+004300 77  WS-PM-FILE-STATUS           PIC X(02)   VALUE SPACES.
+004400 77  WS-WX-FILE-STATUS           PIC X(02)   VALUE SPACES.
+004500 77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+004600     88  WS-EOF-YES                          VALUE 'Y'.
+004700     88  WS-EOF-NO                           VALUE 'N'.
+004800 77  WS-EXPORT-COUNT             PIC 9(7) COMP VALUE 0.
+004900 77  WS-SKIP-COUNT               PIC 9(7) COMP VALUE 0.
+005000 PROCEDURE DIVISION.
+005100******************************************************************
+005200*    0000-MAINLINE                                               *
+005300******************************************************************
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005600     PERFORM 2000-EXPORT-PRODUCT THRU 2000-EXIT
+005700         UNTIL WS-EOF-YES.
+005800     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+005900     STOP RUN.
+006000******************************************************************
+006100*    1000-INITIALIZE                                             *
+006200******************************************************************
+006300 1000-INITIALIZE.
+006400     OPEN INPUT PRODUCT-MASTER-FILE.
+006500     IF WS-PM-FILE-STATUS NOT = "00"
+006600         DISPLAY "WMSEXPRT: UNABLE TO OPEN PRODUCT-MASTER, "
+006700             "STATUS=" WS-PM-FILE-STATUS
+006800         SET WS-EOF-YES TO TRUE
+006900         GO TO 1000-EXIT
+007000     END-IF
+007100     OPEN OUTPUT WMS-EXPORT-FILE.
+007200     IF WS-WX-FILE-STATUS NOT = "00"
+007300         DISPLAY "WMSEXPRT: UNABLE TO OPEN WMS-EXPORT-FILE, "
+007400             "STATUS=" WS-WX-FILE-STATUS
+007500         SET WS-EOF-YES TO TRUE
+007600         GO TO 1000-EXIT
+007700     END-IF
+007800     PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT.
+007900 1000-EXIT.
+008000     EXIT.
+008100******************************************************************
+008200*    1100-READ-NEXT-PRODUCT                                      *
+008300******************************************************************
+008400 1100-READ-NEXT-PRODUCT.
+008500     READ PRODUCT-MASTER-FILE NEXT RECORD
+008600         AT END
+008700             SET WS-EOF-YES TO TRUE
+008800     END-READ.
+008900 1100-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200*    2000-EXPORT-PRODUCT - WRITES ONE FIXED-WIDTH EXPORT RECORD, *
+009300*    SKIPPING ANY PRODUCT THAT HAS BEEN RETIRED                  *
+009400******************************************************************
+009500 2000-EXPORT-PRODUCT.
+009600     IF PM-STATUS-RETIRED
+009700         ADD 1 TO WS-SKIP-COUNT
+009800         GO TO 2000-READ-NEXT
+009900     END-IF
+010000     MOVE PM-PRODUCT-ID TO WX-PRODUCT-ID.
+010100     MOVE PM-NAME TO WX-NAME.
+010200     MOVE PM-BRAND TO WX-BRAND.
+010300     MOVE PM-PRICE TO WX-PRICE.
+010400     MOVE PM-QTY-ON-HAND TO WX-QTY-ON-HAND.
+010500     MOVE PM-STATUS-CODE TO WX-STATUS-CODE.
+010600     IF WX-STATUS-CODE = SPACE
+010700         MOVE "A" TO WX-STATUS-CODE
+010800     END-IF
+010900     WRITE WX-EXPORT-RECORD.
+011000     ADD 1 TO WS-EXPORT-COUNT.
+011100 2000-READ-NEXT.
+011200     PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT.
+011300 2000-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*    3000-FINALIZE                                               *
+011700******************************************************************
+011800 3000-FINALIZE.
+011900     DISPLAY "WMSEXPRT: EXPORTED=" WS-EXPORT-COUNT
+012000         " SKIPPED-RETIRED=" WS-SKIP-COUNT.
+012100     IF WS-WX-FILE-STATUS = "00"
+012200         CLOSE WMS-EXPORT-FILE
+012300     END-IF
+012400     IF WS-PM-FILE-STATUS = "00" OR WS-PM-FILE-STATUS = "10"
+012500         CLOSE PRODUCT-MASTER-FILE
+012600     END-IF.
+012700 3000-EXIT.
+012800     EXIT.
