@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*    WHCOUNT - DAILY WAREHOUSE COUNT FEED RECORD LAYOUT          *
+000300*    ------------------------------------------------------      *
+000400*    ONE LINE PER PRODUCT COUNTED ON THE WAREHOUSE FLOOR, SORTED *
+000500*    ASCENDING BY WH-PRODUCT-ID TO MATCH PRODUCT-MASTER ORDER.   *
+000600******************************************************************
+000700 01  WH-COUNT-RECORD.
+000800     05  WH-PRODUCT-ID           PIC X(10).
+000900     05  WH-COUNTED-QTY          PIC 9(7).
+001000     05  FILLER                  PIC X(13).
