@@ -0,0 +1,102 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID.  AUDTLOG                                        *
+000400*    AUTHOR.      M. LUKAS, CATALOG SYSTEMS GROUP                *
+000500*    INSTALLATION. CLOUDFOUNDRY ENTERPRISE STOREFRONT            *
+000600*    DATE-WRITTEN. 2026-08-08                                    *
+000700*    REMARKS.     CALLED SUBPROGRAM THAT APPENDS ONE ROW TO      *
+000800*                 AUDIT-LOG-FILE FOR A SINGLE FIELD CHANGE ON A  *
+000900*                 PRODUCT-MASTER RECORD.  CALLED BY ANY          *
+001000*                 MAINTENANCE PROGRAM THAT UPDATES PM-PRICE OR   *
+001100*                 PM-BRAND (SEE CRUDPROD) SO THERE IS ALWAYS A   *
+001200*                 WHO/WHAT/WHEN TRAIL FOR CATALOG CHANGES.       *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    ------------------------------------------------------      *
+001600*    2026-08-08 ML  ORIGINAL VERSION - PRICE/BRAND AUDIT LOG.    *
+001700******************************************************************
+001800 PROGRAM-ID.  AUDTLOG.
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-AU-FILE-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  AUDIT-LOG-FILE
+002800     LABEL RECORDS ARE STANDARD.
+002900     COPY AUDITREC.
+003000 WORKING-STORAGE SECTION.
+003100******************************************************************
+003200*    THE LOG FILE IS OPENED ONCE, ON THE FIRST CALL, AND LEFT    *
+003300*    OPEN FOR THE REST OF THE RUN UNIT SO REPEATED CALLS DON'T   *
+003400*    PAY AN OPEN/CLOSE PENALTY PER FIELD CHANGED.                *
+003500******************************************************************
+003600 77  WS-AU-FILE-STATUS           PIC X(02)   VALUE SPACES.
+003700 77  WS-FIRST-CALL-SW            PIC X(01)   VALUE 'Y'.
+003800     88  WS-FIRST-CALL                       VALUE 'Y'.
+003900     88  WS-NOT-FIRST-CALL                   VALUE 'N'.
+004000 77  WS-LOG-OPEN-SW              PIC X(01)   VALUE 'N'.
+004100     88  WS-LOG-OPEN                         VALUE 'Y'.
+004200     88  WS-LOG-NOT-OPEN                     VALUE 'N'.
+004300 77  WS-CURR-DATE                PIC 9(08)   VALUE 0.
+004400 77  WS-CURR-TIME                PIC 9(08)   VALUE 0.
+004500 LINKAGE SECTION.
+004600 01  LK-AUDIT-PARMS.
+004700     05  LK-PRODUCT-ID           PIC X(10).
+004800     05  LK-FIELD-NAME           PIC X(10).
+004900     05  LK-OLD-VALUE            PIC X(20).
+005000     05  LK-NEW-VALUE            PIC X(20).
+005100     05  LK-OPERATOR-ID          PIC X(08).
+005200 PROCEDURE DIVISION USING LK-AUDIT-PARMS.
+005300******************************************************************
+005400*    0000-MAINLINE                                               *
+005500******************************************************************
+005600 0000-MAINLINE.
+005700     IF WS-FIRST-CALL
+005800         PERFORM 1000-OPEN-AUDIT-LOG THRU 1000-EXIT
+005900         SET WS-NOT-FIRST-CALL TO TRUE
+006000     END-IF
+006100     IF WS-LOG-OPEN
+006200         PERFORM 2000-WRITE-AUDIT-ENTRY THRU 2000-EXIT
+006300     END-IF.
+006400     GOBACK.
+006500******************************************************************
+006600*    1000-OPEN-AUDIT-LOG - OPENS AUDIT-LOG-FILE FOR EXTEND SO    *
+006700*    EACH RUN'S ENTRIES ARE APPENDED TO PRIOR HISTORY            *
+006800******************************************************************
+006900 1000-OPEN-AUDIT-LOG.
+007000     OPEN EXTEND AUDIT-LOG-FILE.
+007100     IF WS-AU-FILE-STATUS = "00"
+007200         SET WS-LOG-OPEN TO TRUE
+007300     ELSE
+007400         DISPLAY "AUDTLOG: UNABLE TO OPEN AUDIT-LOG-FILE, "
+007500             "STATUS=" WS-AU-FILE-STATUS
+007600         SET WS-LOG-NOT-OPEN TO TRUE
+007700     END-IF.
+007800 1000-EXIT.
+007900     EXIT.
+008000******************************************************************
+008100*    2000-WRITE-AUDIT-ENTRY                                      *
+008200******************************************************************
+008300 2000-WRITE-AUDIT-ENTRY.
+008400     MOVE LK-PRODUCT-ID TO AU-PRODUCT-ID.
+008500     MOVE LK-FIELD-NAME TO AU-FIELD-NAME.
+008600     MOVE LK-OLD-VALUE TO AU-OLD-VALUE.
+008700     MOVE LK-NEW-VALUE TO AU-NEW-VALUE.
+008800     MOVE LK-OPERATOR-ID TO AU-OPERATOR-ID.
+008900     PERFORM 2100-STAMP-TIMESTAMP THRU 2100-EXIT.
+009000     WRITE AU-AUDIT-RECORD.
+009100 2000-EXIT.
+009200     EXIT.
+009300******************************************************************
+009400*    2100-STAMP-TIMESTAMP - BUILDS A YYYYMMDDHHMMSSFF TIMESTAMP  *
+009500******************************************************************
+009600 2100-STAMP-TIMESTAMP.
+009700     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+009800     ACCEPT WS-CURR-TIME FROM TIME.
+009900     MOVE WS-CURR-DATE TO AU-TIMESTAMP(1:8).
+010000     MOVE WS-CURR-TIME TO AU-TIMESTAMP(9:8).
+010100 2100-EXIT.
+010200     EXIT.
