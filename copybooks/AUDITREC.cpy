@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    AUDITREC - CATALOG AUDIT-LOG RECORD LAYOUT                  *
+000300*    ------------------------------------------------------      *
+000400*    ONE ROW PER FIELD CHANGED ON A PRODUCT-MASTER RECORD.       *
+000500*    APPENDED BY THE AUDTLOG SUBPROGRAM - NEVER UPDATED IN PLACE *
+000600*    SO A VENDOR PRICE DISPUTE CAN BE TRACED BACK TO THE EXACT   *
+000700*    CHANGE.                                                     *
+000800******************************************************************
+000900 01  AU-AUDIT-RECORD.
+001000     05  AU-PRODUCT-ID           PIC X(10).
+001100     05  AU-FIELD-NAME           PIC X(10).
+001200     05  AU-OLD-VALUE            PIC X(20).
+001300     05  AU-NEW-VALUE            PIC X(20).
+001400     05  AU-TIMESTAMP            PIC X(16).
+001500     05  AU-OPERATOR-ID          PIC X(08).
+001600     05  FILLER                  PIC X(16).
