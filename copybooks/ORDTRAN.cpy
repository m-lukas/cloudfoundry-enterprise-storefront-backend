@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    ORDTRAN - INCOMING ORDER TRANSACTION RECORD LAYOUT          *
+000300*    ------------------------------------------------------      *
+000400*    ONE LINE PER ORDER REQUEST: A PRODUCT NAME/BRAND PLUS THE   *
+000500*    QUANTITY WANTED.  VALIDATED AGAINST PRODUCT-MASTER BY       *
+000600*    ORDENTRY BEFORE ACCEPTANCE.                                 *
+000700******************************************************************
+000800 01  OT-ORDER-TRAN.
+000900     05  OT-NAME                 PIC X(30).
+001000     05  OT-BRAND                PIC X(20).
+001100     05  OT-QUANTITY             PIC 9(05).
+001200     05  FILLER                  PIC X(17).
