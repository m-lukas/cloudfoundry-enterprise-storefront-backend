@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    WMSEXP - FIXED-WIDTH CATALOG EXPORT RECORD FOR THE          *
+000300*    WAREHOUSE MANAGEMENT SYSTEM INBOUND INTERFACE               *
+000400*    ------------------------------------------------------      *
+000500*    ONE ROW PER ACTIVE PRODUCT, FIXED 80-BYTE LAYOUT PER THE    *
+000600*    WMS VENDOR'S INTERFACE SPEC.  RETIRED PRODUCTS ARE NOT      *
+000700*    EXPORTED - THE WMS HAS NO CONCEPT OF A DISCONTINUED SKU.    *
+000800******************************************************************
+000900 01  WX-EXPORT-RECORD.
+001000     05  WX-PRODUCT-ID           PIC X(10).
+001100     05  WX-NAME                 PIC X(30).
+001200     05  WX-BRAND                PIC X(20).
+001300     05  WX-PRICE                PIC 9(07)V99.
+001400     05  WX-QTY-ON-HAND          PIC 9(07).
+001500     05  WX-STATUS-CODE          PIC X(01).
+001600     05  FILLER                  PIC X(03).
