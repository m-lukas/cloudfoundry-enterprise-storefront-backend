@@ -0,0 +1,225 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID.  ORDENTRY                                       *
+000400*    AUTHOR.      M. LUKAS, CATALOG SYSTEMS GROUP                *
+000500*    INSTALLATION. CLOUDFOUNDRY ENTERPRISE STOREFRONT            *
+000600*    DATE-WRITTEN. 2026-08-08                                    *
+000700*    REMARKS.     READS INCOMING ORDER TRANSACTIONS (PRODUCT     *
+000800*                 NAME/BRAND PLUS QUANTITY), VALIDATES EACH ONE  *
+000900*                 AGAINST THE PRODUCT-MASTER CATALOG, AND WRITES *
+001000*                 ACCEPTED LINES TO ORDER-FILE.  ORDER LINES     *
+001100*                 WHOSE NAME+BRAND DO NOT MATCH A CATALOG ENTRY  *
+001200*                 ARE REJECTED RATHER THAN PASSED THROUGH.       *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    ------------------------------------------------------      *
+001600*    2026-08-08 ML  ORIGINAL VERSION - CATALOG-VALIDATED ORDER   *
+001610*                   CAPTURE.                                     *
+001700******************************************************************
+001800 PROGRAM-ID.  ORDENTRY.
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS SEQUENTIAL
+002500         RECORD KEY IS PM-PRODUCT-ID
+002520         ALTERNATE RECORD KEY IS PM-BRAND
+002540             WITH DUPLICATES
+002600         FILE STATUS IS WS-PM-FILE-STATUS.
+002700     SELECT ORDER-TRAN-FILE ASSIGN TO "ORDTRAN"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-OT-FILE-STATUS.
+003000     SELECT ORDER-FILE ASSIGN TO "ORDERFIL"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-OR-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  PRODUCT-MASTER-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY PRODMAST.
+003800 FD  ORDER-TRAN-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY ORDTRAN.
+004100 FD  ORDER-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY ORDREC.
+004400 WORKING-STORAGE SECTION.
+004500******************************************************************
+004600*    SWITCHES AND COUNTERS                                       *
+004700******************************************************************
+004800 77  WS-PM-FILE-STATUS           PIC X(02)   VALUE SPACES.
+004900 77  WS-OT-FILE-STATUS           PIC X(02)   VALUE SPACES.
+005000 77  WS-OR-FILE-STATUS           PIC X(02)   VALUE SPACES.
+005100 77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+005200     88  WS-EOF-YES                          VALUE 'Y'.
+005300     88  WS-EOF-NO                           VALUE 'N'.
+005400 77  WS-PM-EOF-SW                PIC X(01)   VALUE 'N'.
+005500     88  WS-PM-EOF-YES                       VALUE 'Y'.
+005600     88  WS-PM-EOF-NO                        VALUE 'N'.
+005700 77  WS-MATCH-SW                 PIC X(01)   VALUE 'N'.
+005800     88  WS-MATCH-FOUND                      VALUE 'Y'.
+005900     88  WS-MATCH-NOT-FOUND                  VALUE 'N'.
+006000 77  WS-ACCEPTED-COUNT           PIC 9(7) COMP VALUE 0.
+006100 77  WS-REJECTED-COUNT           PIC 9(7) COMP VALUE 0.
+006200******************************************************************
+006300*    IN-MEMORY PRODUCT CATALOG - LOADED ONCE AT STARTUP SO EACH  *
+006400*    ORDER LINE CAN BE MATCHED BY NAME+BRAND WITHOUT RESCANNING  *
+006500*    PRODUCT-MASTER                                              *
+006600******************************************************************
+006700 77  WS-PRODUCT-COUNT            PIC 9(5) COMP VALUE 0.
+006800 01  WS-PRODUCT-TABLE.
+006900     05  WS-PRODUCT-ENTRY OCCURS 1 TO 10000 TIMES
+006950                          DEPENDING ON WS-PRODUCT-COUNT
+007000                          INDEXED BY WS-PROD-IDX.
+007100         10  WS-TBL-PRODUCT-ID   PIC X(10).
+007200         10  WS-TBL-NAME         PIC X(30).
+007300         10  WS-TBL-BRAND        PIC X(20).
+007400         10  WS-TBL-PRICE        PIC 9(5)V99.
+007410         10  WS-TBL-STATUS-CODE  PIC X(01).
+007420             88  WS-TBL-RETIRED        VALUE "R".
+007500 PROCEDURE DIVISION.
+007600******************************************************************
+007700*    0000-MAINLINE                                               *
+007800******************************************************************
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008100     PERFORM 2000-PROCESS-ORDER-TRAN THRU 2000-EXIT
+008200         UNTIL WS-EOF-YES.
+008300     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+008400     STOP RUN.
+008500******************************************************************
+008600*    1000-INITIALIZE - LOADS THE PRODUCT CATALOG TABLE, THEN     *
+008700*    OPENS THE ORDER TRANSACTION AND ORDER FILES                 *
+008800******************************************************************
+008900 1000-INITIALIZE.
+009000     OPEN INPUT PRODUCT-MASTER-FILE.
+009100     IF WS-PM-FILE-STATUS NOT = "00"
+009200         DISPLAY "ORDENTRY: UNABLE TO OPEN PRODUCT-MASTER, "
+009300             "STATUS=" WS-PM-FILE-STATUS
+009400         SET WS-EOF-YES TO TRUE
+009500         GO TO 1000-EXIT
+009600     END-IF
+009700     PERFORM 1100-READ-NEXT-MASTER THRU 1100-EXIT.
+009800     PERFORM 1200-LOAD-PRODUCT-TABLE THRU 1200-EXIT
+009900         UNTIL WS-PM-EOF-YES
+010000            OR WS-PRODUCT-COUNT = 10000.
+010050     IF WS-PM-EOF-NO
+010060         DISPLAY "ORDENTRY: WARNING - PRODUCT-MASTER HAS MORE "
+010070             "THAN 10000 SKUS, CATALOG TABLE TRUNCATED"
+010080     END-IF.
+010100     CLOSE PRODUCT-MASTER-FILE.
+010200     OPEN INPUT ORDER-TRAN-FILE.
+010300     IF WS-OT-FILE-STATUS NOT = "00"
+010400         DISPLAY "ORDENTRY: UNABLE TO OPEN ORDER-TRAN-FILE, "
+010500             "STATUS=" WS-OT-FILE-STATUS
+010600         SET WS-EOF-YES TO TRUE
+010700         GO TO 1000-EXIT
+010800     END-IF
+010900     OPEN OUTPUT ORDER-FILE.
+011000     IF WS-OR-FILE-STATUS NOT = "00"
+011100         DISPLAY "ORDENTRY: UNABLE TO OPEN ORDER-FILE, STATUS="
+011200             WS-OR-FILE-STATUS
+011300         SET WS-EOF-YES TO TRUE
+011400         GO TO 1000-EXIT
+011500     END-IF
+011600     PERFORM 1300-READ-NEXT-ORDER-TRAN THRU 1300-EXIT.
+011700 1000-EXIT.
+011800     EXIT.
+011900******************************************************************
+012000*    1100-READ-NEXT-MASTER                                       *
+012100******************************************************************
+012200 1100-READ-NEXT-MASTER.
+012300     READ PRODUCT-MASTER-FILE NEXT RECORD
+012400         AT END
+012500             SET WS-PM-EOF-YES TO TRUE
+012600     END-READ.
+012700 1100-EXIT.
+012800     EXIT.
+012900******************************************************************
+013000*    1200-LOAD-PRODUCT-TABLE - COPIES ONE PRODUCT-MASTER RECORD  *
+013100*    INTO THE IN-MEMORY TABLE AND READS AHEAD                    *
+013200******************************************************************
+013300 1200-LOAD-PRODUCT-TABLE.
+013400     ADD 1 TO WS-PRODUCT-COUNT.
+013500     SET WS-PROD-IDX TO WS-PRODUCT-COUNT.
+013600     MOVE PM-PRODUCT-ID TO WS-TBL-PRODUCT-ID(WS-PROD-IDX).
+013700     MOVE PM-NAME TO WS-TBL-NAME(WS-PROD-IDX).
+013800     MOVE PM-BRAND TO WS-TBL-BRAND(WS-PROD-IDX).
+013900     MOVE PM-PRICE TO WS-TBL-PRICE(WS-PROD-IDX).
+013950     MOVE PM-STATUS-CODE TO WS-TBL-STATUS-CODE(WS-PROD-IDX).
+014000     PERFORM 1100-READ-NEXT-MASTER THRU 1100-EXIT.
+014100 1200-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400*    1300-READ-NEXT-ORDER-TRAN                                   *
+014500******************************************************************
+014600 1300-READ-NEXT-ORDER-TRAN.
+014700     READ ORDER-TRAN-FILE
+014800         AT END
+014900             SET WS-EOF-YES TO TRUE
+015000     END-READ.
+015100 1300-EXIT.
+015200     EXIT.
+015300******************************************************************
+015400*    2000-PROCESS-ORDER-TRAN - VALIDATES ONE ORDER LINE AGAINST  *
+015500*    THE CATALOG TABLE, ACCEPTS OR REJECTS IT, AND READS AHEAD   *
+015600******************************************************************
+015700 2000-PROCESS-ORDER-TRAN.
+015800     PERFORM 2100-FIND-CATALOG-MATCH THRU 2100-EXIT.
+015900     IF WS-MATCH-FOUND
+016000         PERFORM 2200-WRITE-ACCEPTED-ORDER THRU 2200-EXIT
+016100     ELSE
+016200         DISPLAY "ORDENTRY: REJECTED - NO CATALOG MATCH FOR "
+016300             OT-NAME " / " OT-BRAND
+016400         ADD 1 TO WS-REJECTED-COUNT
+016500     END-IF
+016600     PERFORM 1300-READ-NEXT-ORDER-TRAN THRU 1300-EXIT.
+016700 2000-EXIT.
+016800     EXIT.
+016900******************************************************************
+017000*    2100-FIND-CATALOG-MATCH - LINEAR SEARCH OF THE IN-MEMORY    *
+017100*    CATALOG TABLE FOR A NAME+BRAND MATCH AGAINST AN ACTIVE      *
+017150*    (NOT RETIRED) PRODUCT                                      *
+017200******************************************************************
+017300 2100-FIND-CATALOG-MATCH.
+017400     SET WS-MATCH-NOT-FOUND TO TRUE.
+017500     SET WS-PROD-IDX TO 1.
+017600     SEARCH WS-PRODUCT-ENTRY
+017700         AT END
+017800             SET WS-MATCH-NOT-FOUND TO TRUE
+017900         WHEN WS-TBL-NAME(WS-PROD-IDX) = OT-NAME
+018000             AND WS-TBL-BRAND(WS-PROD-IDX) = OT-BRAND
+018050             AND NOT WS-TBL-RETIRED(WS-PROD-IDX)
+018100             SET WS-MATCH-FOUND TO TRUE
+018200     END-SEARCH.
+018300 2100-EXIT.
+018400     EXIT.
+018500******************************************************************
+018600*    2200-WRITE-ACCEPTED-ORDER                                   *
+018700******************************************************************
+018800 2200-WRITE-ACCEPTED-ORDER.
+018900     MOVE WS-TBL-PRODUCT-ID(WS-PROD-IDX) TO OR-PRODUCT-ID.
+019000     MOVE OT-NAME TO OR-NAME.
+019100     MOVE OT-BRAND TO OR-BRAND.
+019200     MOVE OT-QUANTITY TO OR-QUANTITY.
+019300     MOVE WS-TBL-PRICE(WS-PROD-IDX) TO OR-PRICE.
+019400     WRITE OR-ORDER-RECORD.
+019500     ADD 1 TO WS-ACCEPTED-COUNT.
+019600 2200-EXIT.
+019700     EXIT.
+019800******************************************************************
+019900*    3000-FINALIZE - DISPLAYS THE ACCEPTED/REJECTED SUMMARY AND  *
+020000*    CLOSES THE TRANSACTION AND ORDER FILES                      *
+020100******************************************************************
+020200 3000-FINALIZE.
+020300     DISPLAY "ORDENTRY: ACCEPTED=" WS-ACCEPTED-COUNT
+020400         " REJECTED=" WS-REJECTED-COUNT.
+020500     IF WS-OT-FILE-STATUS = "00" OR WS-OT-FILE-STATUS = "10"
+020600         CLOSE ORDER-TRAN-FILE
+020700     END-IF
+020800     IF WS-OR-FILE-STATUS = "00"
+020900         CLOSE ORDER-FILE
+021000     END-IF.
+021100 3000-EXIT.
+021200     EXIT.
