@@ -0,0 +1,274 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID.  CRUDPROD                                       *
+000400*    AUTHOR.      M. LUKAS, CATALOG SYSTEMS GROUP                *
+000500*    INSTALLATION. CLOUDFOUNDRY ENTERPRISE STOREFRONT            *
+000600*    DATE-WRITTEN. 2026-08-08                                    *
+000700*    REMARKS.     TRANSACTION-DRIVEN MAINTENANCE OF              *
+000800*                 PRODUCT-MASTER.  ACCEPTS ADD/CHANGE/RETIRE     *
+000900*                 TRANSACTIONS, VALIDATES EACH (NON-BLANK NAME,  *
+001000*                 NUMERIC PRICE) BEFORE ANY WRITE, AND CALLS     *
+001100*                 AUDTLOG WHENEVER PM-PRICE OR PM-BRAND CHANGES. *
+001200*                 RETIRE IS A SOFT DELETE - PM-STATUS-CODE IS    *
+001300*                 SET TO RETIRED RATHER THAN THE RECORD BEING    *
+001400*                 DELETED, SO HISTORY AND AUDIT TRAIL SURVIVE.   *
+001500*                                                                *
+001600*    MODIFICATION HISTORY                                       *
+001700*    ------------------------------------------------------      *
+001800*    2026-08-08 ML  ORIGINAL VERSION - ADD/CHANGE/RETIRE         *
+001810*                   MAINTENANCE TRANSACTIONS.                    *
+001900******************************************************************
+002000 PROGRAM-ID.  CRUDPROD.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT MAINT-TRAN-FILE ASSIGN TO "MAINTTRN"
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS WS-MT-FILE-STATUS.
+002700     SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS PM-PRODUCT-ID
+003050         ALTERNATE RECORD KEY IS PM-BRAND
+003060             WITH DUPLICATES
+003100         FILE STATUS IS WS-PM-FILE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  MAINT-TRAN-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY MAINTREC.
+003700 FD  PRODUCT-MASTER-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY PRODMAST.
+004000 WORKING-STORAGE SECTION.
+004100******************************************************************
+004200*    SWITCHES AND COUNTERS                                       *
+004300******************************************************************
+004400 77  WS-MT-FILE-STATUS           PIC X(02)   VALUE SPACES.
+004500 77  WS-PM-FILE-STATUS           PIC X(02)   VALUE SPACES.
+004600 77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+004700     88  WS-EOF-YES                          VALUE 'Y'.
+004800     88  WS-EOF-NO                           VALUE 'N'.
+004900 77  WS-VALID-SW                 PIC X(01)   VALUE 'Y'.
+004950 77  WS-PM-OPEN-SW               PIC X(01)   VALUE 'N'.
+004960     88  WS-PM-OPEN                           VALUE 'Y'.
+004970     88  WS-PM-NOT-OPEN                        VALUE 'N'.
+005000     88  WS-TRAN-VALID                       VALUE 'Y'.
+005100     88  WS-TRAN-INVALID                     VALUE 'N'.
+005200 77  WS-CHANGED-SW               PIC X(01)   VALUE 'N'.
+005300     88  WS-RECORD-CHANGED                   VALUE 'Y'.
+005400     88  WS-RECORD-NOT-CHANGED               VALUE 'N'.
+005500 77  WS-REJECT-REASON            PIC X(30)   VALUE SPACES.
+005600 77  WS-ADD-COUNT                PIC 9(7) COMP VALUE 0.
+005700 77  WS-CHANGE-COUNT             PIC 9(7) COMP VALUE 0.
+005800 77  WS-RETIRE-COUNT             PIC 9(7) COMP VALUE 0.
+005900 77  WS-REJECT-COUNT             PIC 9(7) COMP VALUE 0.
+006000******************************************************************
+006100*    PRICE-TO-TEXT WORK AREA - USED ONLY TO GIVE AUDTLOG A       *
+006200*    READABLE OLD/NEW VALUE FOR PRICE CHANGES                   *
+006300******************************************************************
+006400 77  WS-PRICE-EDIT                PIC Z(4)9.99.
+006500******************************************************************
+006600*    PARAMETERS PASSED TO THE AUDTLOG SUBPROGRAM                 *
+006700******************************************************************
+006800 01  WS-AUDIT-PARMS.
+006900     05  WS-AUD-PRODUCT-ID        PIC X(10).
+007000     05  WS-AUD-FIELD-NAME        PIC X(10).
+007100     05  WS-AUD-OLD-VALUE         PIC X(20).
+007200     05  WS-AUD-NEW-VALUE         PIC X(20).
+007300     05  WS-AUD-OPERATOR-ID       PIC X(08).
+007400 PROCEDURE DIVISION.
+007500******************************************************************
+007600*    0000-MAINLINE                                               *
+007700******************************************************************
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008000     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+008100         UNTIL WS-EOF-YES.
+008200     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+008300     STOP RUN.
+008400******************************************************************
+008500*    1000-INITIALIZE                                             *
+008600******************************************************************
+008700 1000-INITIALIZE.
+008800     OPEN INPUT MAINT-TRAN-FILE.
+008900     IF WS-MT-FILE-STATUS NOT = "00"
+009000         DISPLAY "CRUDPROD: UNABLE TO OPEN MAINT-TRAN-FILE, "
+009100             "STATUS=" WS-MT-FILE-STATUS
+009200         SET WS-EOF-YES TO TRUE
+009300         GO TO 1000-EXIT
+009400     END-IF
+009500     OPEN I-O PRODUCT-MASTER-FILE.
+009600     IF WS-PM-FILE-STATUS NOT = "00"
+009700         DISPLAY "CRUDPROD: UNABLE TO OPEN PRODUCT-MASTER, "
+009800             "STATUS=" WS-PM-FILE-STATUS
+009900         SET WS-EOF-YES TO TRUE
+010000         GO TO 1000-EXIT
+010100     END-IF
+010150     SET WS-PM-OPEN TO TRUE.
+010200     PERFORM 1100-READ-NEXT-TRAN THRU 1100-EXIT.
+010300 1000-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*    1100-READ-NEXT-TRAN                                         *
+010700******************************************************************
+010800 1100-READ-NEXT-TRAN.
+010900     READ MAINT-TRAN-FILE
+011000         AT END
+011100             SET WS-EOF-YES TO TRUE
+011200     END-READ.
+011300 1100-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*    2000-PROCESS-TRAN - VALIDATES, THEN ROUTES THE TRANSACTION  *
+011700*    TO ITS ADD/CHANGE/RETIRE HANDLER                            *
+011800******************************************************************
+011900 2000-PROCESS-TRAN.
+012000     PERFORM 2100-VALIDATE-TRAN THRU 2100-EXIT.
+012100     IF WS-TRAN-INVALID
+012200         DISPLAY "CRUDPROD: REJECTED " MT-PRODUCT-ID " - "
+012300             WS-REJECT-REASON
+012400         ADD 1 TO WS-REJECT-COUNT
+012450     ELSE
+012700         EVALUATE MT-TRAN-CODE
+012800             WHEN "ADD   "
+012900                 PERFORM 2200-ADD-PRODUCT THRU 2200-EXIT
+013000             WHEN "CHANGE"
+013100                 PERFORM 2300-CHANGE-PRODUCT THRU 2300-EXIT
+013200             WHEN "RETIRE"
+013300                 PERFORM 2400-RETIRE-PRODUCT THRU 2400-EXIT
+013400             WHEN OTHER
+013500                 DISPLAY "CRUDPROD: REJECTED " MT-PRODUCT-ID
+013600                     " - UNKNOWN TRANSACTION CODE " MT-TRAN-CODE
+013700                 ADD 1 TO WS-REJECT-COUNT
+013800         END-EVALUATE
+013850     END-IF.
+013900     PERFORM 1100-READ-NEXT-TRAN THRU 1100-EXIT.
+013950 2000-EXIT.
+014000     EXIT.
+014200******************************************************************
+014300*    2100-VALIDATE-TRAN - FIELD-LEVEL VALIDATION COMMON TO ALL   *
+014400*    TRANSACTION CODES                                           *
+014500******************************************************************
+014600 2100-VALIDATE-TRAN.
+014700     SET WS-TRAN-VALID TO TRUE.
+014800     IF MT-TRAN-CODE = "ADD   "
+014900         IF MT-NAME = SPACES
+015000             SET WS-TRAN-INVALID TO TRUE
+015100             MOVE "PRODUCT NAME IS BLANK" TO WS-REJECT-REASON
+015200         ELSE
+015300             IF MT-PRICE NOT NUMERIC
+015400                 SET WS-TRAN-INVALID TO TRUE
+015500                 MOVE "PRICE IS NOT NUMERIC" TO WS-REJECT-REASON
+015600             END-IF
+015700         END-IF
+015800     END-IF.
+015900 2100-EXIT.
+016000     EXIT.
+016100******************************************************************
+016200*    2200-ADD-PRODUCT - REJECTS A DUPLICATE PRODUCT-ID,          *
+016300*    OTHERWISE WRITES A NEW ACTIVE PRODUCT RECORD                *
+016400******************************************************************
+016500 2200-ADD-PRODUCT.
+016600     MOVE MT-PRODUCT-ID TO PM-PRODUCT-ID.
+016700     READ PRODUCT-MASTER-FILE
+016800         INVALID KEY
+016900             CONTINUE
+017000         NOT INVALID KEY
+017100             DISPLAY "CRUDPROD: ADD REJECTED " MT-PRODUCT-ID
+017200                 " - PRODUCT-ID ALREADY EXISTS"
+017300             ADD 1 TO WS-REJECT-COUNT
+017400             GO TO 2200-EXIT
+017500     END-READ
+017600     MOVE MT-NAME TO PM-NAME
+017700     MOVE MT-BRAND TO PM-BRAND
+017800     MOVE MT-PRICE TO PM-PRICE
+017900     MOVE 0 TO PM-QTY-ON-HAND
+018000     MOVE SPACES TO PM-CURRENCY-CODE
+018050     SET PM-STATUS-ACTIVE TO TRUE
+018100     WRITE PM-PRODUCT-RECORD
+018200         INVALID KEY
+018300             DISPLAY "CRUDPROD: ADD FAILED " MT-PRODUCT-ID
+018400                 " - STATUS=" WS-PM-FILE-STATUS
+018500             ADD 1 TO WS-REJECT-COUNT
+018600             GO TO 2200-EXIT
+018700     END-WRITE
+018800     ADD 1 TO WS-ADD-COUNT.
+018900 2200-EXIT.
+019000     EXIT.
+019100******************************************************************
+019200*    2300-CHANGE-PRODUCT - APPLIES A BRAND AND/OR PRICE CHANGE,  *
+019300*    CALLING AUDTLOG FOR EACH FIELD THAT ACTUALLY CHANGED        *
+019400******************************************************************
+019500 2300-CHANGE-PRODUCT.
+019600     MOVE MT-PRODUCT-ID TO PM-PRODUCT-ID.
+019700     READ PRODUCT-MASTER-FILE
+019800         INVALID KEY
+019900             DISPLAY "CRUDPROD: CHANGE REJECTED " MT-PRODUCT-ID
+020000                 " - PRODUCT-ID NOT FOUND"
+020100             ADD 1 TO WS-REJECT-COUNT
+020200             GO TO 2300-EXIT
+020300     END-READ
+020400     SET WS-RECORD-NOT-CHANGED TO TRUE.
+020500     IF MT-BRAND NOT = SPACES AND MT-BRAND NOT = PM-BRAND
+020600         MOVE MT-PRODUCT-ID TO WS-AUD-PRODUCT-ID
+020700         MOVE "BRAND" TO WS-AUD-FIELD-NAME
+020800         MOVE PM-BRAND TO WS-AUD-OLD-VALUE
+020900         MOVE MT-BRAND TO WS-AUD-NEW-VALUE
+021000         MOVE MT-OPERATOR-ID TO WS-AUD-OPERATOR-ID
+021100         CALL "AUDTLOG" USING WS-AUDIT-PARMS
+021200         MOVE MT-BRAND TO PM-BRAND
+021300         SET WS-RECORD-CHANGED TO TRUE
+021400     END-IF
+021500     IF MT-PRICE NUMERIC AND MT-PRICE NOT = PM-PRICE
+021600         MOVE MT-PRODUCT-ID TO WS-AUD-PRODUCT-ID
+021700         MOVE "PRICE" TO WS-AUD-FIELD-NAME
+021800         MOVE PM-PRICE TO WS-PRICE-EDIT
+021900         MOVE WS-PRICE-EDIT TO WS-AUD-OLD-VALUE
+022000         MOVE MT-PRICE TO WS-PRICE-EDIT
+022100         MOVE WS-PRICE-EDIT TO WS-AUD-NEW-VALUE
+022200         MOVE MT-OPERATOR-ID TO WS-AUD-OPERATOR-ID
+022300         CALL "AUDTLOG" USING WS-AUDIT-PARMS
+022400         MOVE MT-PRICE TO PM-PRICE
+022500         SET WS-RECORD-CHANGED TO TRUE
+022600     END-IF
+022700     IF WS-RECORD-CHANGED
+022800         REWRITE PM-PRODUCT-RECORD
+022900         ADD 1 TO WS-CHANGE-COUNT
+023000     END-IF.
+023100 2300-EXIT.
+023200     EXIT.
+023300******************************************************************
+023400*    2400-RETIRE-PRODUCT - SOFT-DELETES A PRODUCT BY SETTING     *
+023500*    PM-STATUS-CODE TO RETIRED                                   *
+023600******************************************************************
+023700 2400-RETIRE-PRODUCT.
+023800     MOVE MT-PRODUCT-ID TO PM-PRODUCT-ID.
+023900     READ PRODUCT-MASTER-FILE
+024000         INVALID KEY
+024100             DISPLAY "CRUDPROD: RETIRE REJECTED " MT-PRODUCT-ID
+024200                 " - PRODUCT-ID NOT FOUND"
+024300             ADD 1 TO WS-REJECT-COUNT
+024400             GO TO 2400-EXIT
+024500     END-READ
+024600     SET PM-STATUS-RETIRED TO TRUE.
+024700     REWRITE PM-PRODUCT-RECORD.
+024800     ADD 1 TO WS-RETIRE-COUNT.
+024900 2400-EXIT.
+025000     EXIT.
+025100******************************************************************
+025200*    3000-FINALIZE                                               *
+025300******************************************************************
+025400 3000-FINALIZE.
+025500     DISPLAY "CRUDPROD: ADDED=" WS-ADD-COUNT
+025600         " CHANGED=" WS-CHANGE-COUNT
+025700         " RETIRED=" WS-RETIRE-COUNT
+025800         " REJECTED=" WS-REJECT-COUNT.
+025900     IF WS-MT-FILE-STATUS = "00" OR WS-MT-FILE-STATUS = "10"
+026000         CLOSE MAINT-TRAN-FILE
+026100     END-IF
+026200     IF WS-PM-OPEN
+026300         CLOSE PRODUCT-MASTER-FILE
+026400     END-IF.
+026500 3000-EXIT.
+026600     EXIT.
