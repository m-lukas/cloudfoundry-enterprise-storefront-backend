@@ -0,0 +1,283 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID.  PRRPT01                                        *
+000400*    AUTHOR.      M. LUKAS, CATALOG SYSTEMS GROUP                *
+000500*    INSTALLATION. CLOUDFOUNDRY ENTERPRISE STOREFRONT            *
+000600*    DATE-WRITTEN. 2026-08-08                                    *
+000700*    REMARKS.     PRINT-FORMATTED, PAGINATED PRICE-LIST REPORT   *
+000800*                 OVER PRODUCT-MASTER FOR BUYERS WHO REVIEW THE  *
+000900*                 CATALOG ON PAPER - AN ALTERNATIVE TO DEMO'S    *
+001000*                 SINGLE-LINE JSON DUMP.                         *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    ------------------------------------------------------      *
+001400*    2026-08-08 ML  ORIGINAL VERSION - PAGINATED PRICE LIST.     *
+001410*    2026-08-09 ML  ADDED AN OPTIONAL PARM CURRENCY OVERRIDE SO  *
+001420*                   THE PRICE LIST CAN BE RUN FOR OVERSEAS       *
+001430*                   BUYERS IN USD/GBP INSTEAD OF EACH PRODUCT'S  *
+001440*                   STORED BASE PRICE.                           *
+001500******************************************************************
+001600 PROGRAM-ID.  PRRPT01.
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS PM-PRODUCT-ID
+002320         ALTERNATE RECORD KEY IS PM-BRAND
+002340             WITH DUPLICATES
+002400         FILE STATUS IS WS-PM-FILE-STATUS.
+002500     SELECT REPORT-FILE ASSIGN TO "RPTPRINT"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-RPT-FILE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  PRODUCT-MASTER-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200     COPY PRODMAST.
+003300 FD  REPORT-FILE
+003400     LABEL RECORDS ARE OMITTED
+003500     RECORD CONTAINS 132 CHARACTERS.
+003600 01  RPT-LINE                    PIC X(132).
+003700 WORKING-STORAGE SECTION.
+003800******************************************************************
+003900*    SWITCHES AND COUNTERS                                       *
+004000******************************************************************
+004100 77  WS-PM-FILE-STATUS           PIC X(02)   VALUE SPACES.
+004200 77  WS-RPT-FILE-STATUS          PIC X(02)   VALUE SPACES.
+004300 77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+004400     88  WS-EOF-YES                          VALUE 'Y'.
+004500     88  WS-EOF-NO                           VALUE 'N'.
+004600 77  WS-LINES-PER-PAGE           PIC 9(3) COMP VALUE 40.
+004700 77  WS-LINE-CTR                 PIC 9(3) COMP VALUE 0.
+004800 77  WS-PAGE-CTR                 PIC 9(5) COMP VALUE 0.
+004900 77  WS-TOTAL-COUNT              PIC 9(7) COMP VALUE 0.
+005000 77  WS-TOTAL-PRICE              PIC 9(9)V99 VALUE 0.
+005010 77  WS-RPT-CURRENCY             PIC X(03)   VALUE SPACES.
+005020 77  WS-TOTAL-CURRENCY           PIC X(03)   VALUE SPACES.
+005030 77  WS-MIXED-CURRENCY-SW        PIC X(01)   VALUE 'N'.
+005040     88  WS-MIXED-CURRENCY                   VALUE 'Y'.
+005050     88  WS-NOT-MIXED-CURRENCY               VALUE 'N'.
+005051******************************************************************
+005052*    CURRENCY CONVERSION WORK AREAS                              *
+005053******************************************************************
+005054 COPY CURRTAB.
+005055 77  WS-SOURCE-CODE              PIC X(03)   VALUE SPACES.
+005056 77  WS-TARGET-CODE              PIC X(03)   VALUE SPACES.
+005057 77  WS-SOURCE-RATE              PIC 9(03)V9(06) VALUE 1.
+005058 77  WS-TARGET-RATE              PIC 9(03)V9(06) VALUE 1.
+005059 77  WS-CONV-PRICE               PIC 9(05)V99 VALUE 0.
+005060 77  WS-LOOKUP-CODE              PIC X(03)   VALUE SPACES.
+005061 77  WS-LOOKUP-RATE              PIC 9(03)V9(06) VALUE 0.
+005062 77  WS-LOOKUP-FOUND-SW          PIC X(01)   VALUE 'N'.
+005063     88  WS-LOOKUP-FOUND                      VALUE 'Y'.
+005064     88  WS-LOOKUP-NOT-FOUND                  VALUE 'N'.
+005100******************************************************************
+005200*    REPORT LINE LAYOUTS                                         *
+005300******************************************************************
+005400 01  WS-HDG-LINE-1.
+005500     05  FILLER                  PIC X(40)   VALUE SPACES.
+005600     05  FILLER                  PIC X(37)
+005700         VALUE "CLOUDFOUNDRY ENTERPRISE STOREFRONT".
+005800     05  FILLER                  PIC X(10)   VALUE SPACES.
+005900     05  HDG1-PAGE-LIT           PIC X(5)    VALUE "PAGE ".
+006000     05  HDG1-PAGE-NO            PIC ZZZZ9.
+006100     05  FILLER                  PIC X(30)   VALUE SPACES.
+006200 01  WS-HDG-LINE-2.
+006300     05  FILLER                  PIC X(45)   VALUE SPACES.
+006400     05  FILLER                  PIC X(32)
+006500         VALUE "PRODUCT CATALOG PRICE LIST".
+006600     05  FILLER                  PIC X(55)   VALUE SPACES.
+006700 01  WS-COL-HDG-LINE.
+006800     05  FILLER                  PIC X(05)   VALUE SPACES.
+006900     05  FILLER                  PIC X(30)   VALUE "NAME".
+007000     05  FILLER                  PIC X(20)   VALUE "BRAND".
+007100     05  FILLER                  PIC X(12)   VALUE "PRICE".
+007150     05  FILLER                  PIC X(08)   VALUE "CUR".
+007200     05  FILLER                  PIC X(57)   VALUE SPACES.
+007300 01  WS-COL-RULE-LINE.
+007400     05  FILLER                  PIC X(05)   VALUE SPACES.
+007500     05  FILLER                  PIC X(30)
+007600         VALUE "------------------------------".
+007700     05  FILLER                  PIC X(20)
+007800         VALUE "--------------------".
+007900     05  FILLER                  PIC X(12)
+008000         VALUE "------------".
+008050     05  FILLER                  PIC X(08)
+008060         VALUE "---".
+008100     05  FILLER                  PIC X(57)   VALUE SPACES.
+008200 01  WS-DETAIL-LINE.
+008300     05  FILLER                  PIC X(05)   VALUE SPACES.
+008400     05  DTL-NAME                PIC X(30).
+008500     05  DTL-BRAND               PIC X(20).
+008600     05  DTL-PRICE               PIC Z(6)9.99.
+008650     05  FILLER                  PIC X(02)   VALUE SPACES.
+008660     05  DTL-CURRENCY            PIC X(03).
+008700     05  FILLER                  PIC X(59)   VALUE SPACES.
+008800 01  WS-TOTAL-LINE.
+008900     05  FILLER                  PIC X(05)   VALUE SPACES.
+008950     05  FILLER                  PIC X(16)   VALUE
+008960         "TOTAL PRODUCTS:".
+009100     05  TOT-COUNT               PIC ZZZ,ZZ9.
+009200     05  FILLER                  PIC X(05)   VALUE SPACES.
+009300     05  FILLER                  PIC X(20)   VALUE "TOTAL PRICE:".
+009400     05  TOT-PRICE               PIC Z,ZZZ,ZZ9.99.
+009410     05  FILLER                  PIC X(01)   VALUE SPACES.
+009420     05  TOT-CURRENCY            PIC X(19).
+009500     05  FILLER                  PIC X(33)   VALUE SPACES.
+009550 LINKAGE SECTION.
+009560 01  LK-PARM-AREA.
+009570     05  LK-PARM-LEN             PIC S9(4) COMP.
+009580     05  LK-CURRENCY-CODE        PIC X(03).
+009600 PROCEDURE DIVISION USING LK-PARM-AREA.
+009700******************************************************************
+009800*    0000-MAINLINE                                               *
+009900******************************************************************
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010200     PERFORM 2000-PRINT-PRODUCT-LINE THRU 2000-EXIT
+010300         UNTIL WS-EOF-YES.
+010400     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+010500     STOP RUN.
+010600******************************************************************
+010700*    1000-INITIALIZE                                             *
+010800******************************************************************
+010900 1000-INITIALIZE.
+011000     OPEN INPUT PRODUCT-MASTER-FILE.
+011100     IF WS-PM-FILE-STATUS NOT = "00"
+011200         DISPLAY "PRRPT01: UNABLE TO OPEN PRODUCT-MASTER, "
+011300             "STATUS=" WS-PM-FILE-STATUS
+011400         SET WS-EOF-YES TO TRUE
+011500         GO TO 1000-EXIT
+011600     END-IF
+011700     OPEN OUTPUT REPORT-FILE.
+011800     IF WS-RPT-FILE-STATUS NOT = "00"
+011900         DISPLAY "PRRPT01: UNABLE TO OPEN REPORT-FILE, STATUS="
+012000             WS-RPT-FILE-STATUS
+012100         SET WS-EOF-YES TO TRUE
+012200         GO TO 1000-EXIT
+012300     END-IF
+012400     PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT.
+012500 1000-EXIT.
+012600     EXIT.
+012700******************************************************************
+012800*    1100-READ-NEXT-PRODUCT                                      *
+012900******************************************************************
+013000 1100-READ-NEXT-PRODUCT.
+013100     READ PRODUCT-MASTER-FILE NEXT RECORD
+013200         AT END
+013300             SET WS-EOF-YES TO TRUE
+013400     END-READ.
+013500 1100-EXIT.
+013600     EXIT.
+013605******************************************************************
+013610*    1170-LOOKUP-CURRENCY-RATE - SEARCHES WS-CURR-ENTRY FOR      *
+013615*    WS-LOOKUP-CODE.  CALLER MOVES THE CODE TO WS-LOOKUP-CODE    *
+013620*    FIRST AND PICKS UP THE RATE FROM WS-LOOKUP-RATE IF FOUND.   *
+013625******************************************************************
+013630 1170-LOOKUP-CURRENCY-RATE.
+013635     SET WS-CURR-IDX TO 1.
+013640     SET WS-LOOKUP-NOT-FOUND TO TRUE.
+013645     SEARCH WS-CURR-ENTRY
+013650         WHEN WS-CURR-CODE (WS-CURR-IDX) = WS-LOOKUP-CODE
+013655             MOVE WS-CURR-RATE (WS-CURR-IDX) TO WS-LOOKUP-RATE
+013660             SET WS-LOOKUP-FOUND TO TRUE
+013665     END-SEARCH.
+013670 1170-EXIT.
+013675     EXIT.
+013700******************************************************************
+013800*    2000-PRINT-PRODUCT-LINE - PRINTS ONE DETAIL LINE, BREAKING  *
+013900*    TO A NEW PAGE WITH FRESH HEADINGS EVERY WS-LINES-PER-PAGE   *
+014000******************************************************************
+014100 2000-PRINT-PRODUCT-LINE.
+014200     IF WS-LINE-CTR = 0 OR WS-LINE-CTR >= WS-LINES-PER-PAGE
+014300         PERFORM 2100-PRINT-HEADINGS THRU 2100-EXIT
+014400     END-IF
+014410     PERFORM 2050-CONVERT-PRICE THRU 2050-EXIT
+014420     MOVE WS-TARGET-CODE TO WS-RPT-CURRENCY
+014500     MOVE PM-NAME TO DTL-NAME
+014600     MOVE PM-BRAND TO DTL-BRAND
+014700     MOVE WS-CONV-PRICE TO DTL-PRICE
+014710     MOVE WS-RPT-CURRENCY TO DTL-CURRENCY
+014800     WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE.
+014900     ADD 1 TO WS-LINE-CTR
+015000     ADD 1 TO WS-TOTAL-COUNT
+015010     IF WS-TOTAL-COUNT = 1
+015020         MOVE WS-RPT-CURRENCY TO WS-TOTAL-CURRENCY
+015030     END-IF
+015040     IF WS-RPT-CURRENCY NOT = WS-TOTAL-CURRENCY
+015050         SET WS-MIXED-CURRENCY TO TRUE
+015060     END-IF
+015100     ADD WS-CONV-PRICE TO WS-TOTAL-PRICE
+015200     PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT.
+015300 2000-EXIT.
+015400     EXIT.
+015401******************************************************************
+015404*    2050-CONVERT-PRICE - CONVERTS PM-PRICE FROM ITS STORED      *
+015407*    CURRENCY TO THE PARM-REQUESTED CURRENCY (LK-CURRENCY-CODE). *
+015410*    A BLANK PM-CURRENCY-CODE IS TREATED AS EUR; A BLANK OR      *
+015413*    OMITTED LK-CURRENCY-CODE MEANS "NO OVERRIDE", SO THE PRICE  *
+015416*    IS REPORTED AS STORED.                                      *
+015419******************************************************************
+015422 2050-CONVERT-PRICE.
+015425     MOVE PM-CURRENCY-CODE TO WS-SOURCE-CODE.
+015428     IF WS-SOURCE-CODE = SPACES
+015431         MOVE "EUR" TO WS-SOURCE-CODE
+015434     END-IF
+015437     MOVE WS-SOURCE-CODE TO WS-TARGET-CODE
+015440     IF LK-PARM-LEN >= 3 AND LK-CURRENCY-CODE NOT = SPACES
+015443         MOVE LK-CURRENCY-CODE TO WS-TARGET-CODE
+015446     END-IF
+015449     MOVE WS-SOURCE-CODE TO WS-LOOKUP-CODE
+015452     PERFORM 1170-LOOKUP-CURRENCY-RATE THRU 1170-EXIT
+015455     IF WS-LOOKUP-FOUND
+015458         MOVE WS-LOOKUP-RATE TO WS-SOURCE-RATE
+015461     ELSE
+015464         MOVE 1 TO WS-SOURCE-RATE
+015467     END-IF
+015470     MOVE WS-TARGET-CODE TO WS-LOOKUP-CODE
+015473     PERFORM 1170-LOOKUP-CURRENCY-RATE THRU 1170-EXIT
+015476     IF WS-LOOKUP-FOUND
+015479         MOVE WS-LOOKUP-RATE TO WS-TARGET-RATE
+015482     ELSE
+015485         MOVE WS-SOURCE-RATE TO WS-TARGET-RATE
+015488     END-IF
+015491     COMPUTE WS-CONV-PRICE ROUNDED =
+015494         PM-PRICE * WS-TARGET-RATE / WS-SOURCE-RATE.
+015497 2050-EXIT.
+015499     EXIT.
+015500******************************************************************
+015600*    2100-PRINT-HEADINGS                                         *
+015700******************************************************************
+015800 2100-PRINT-HEADINGS.
+015900     ADD 1 TO WS-PAGE-CTR.
+016000     MOVE WS-PAGE-CTR TO HDG1-PAGE-NO.
+016100     WRITE RPT-LINE FROM WS-HDG-LINE-1 AFTER ADVANCING PAGE.
+016200     WRITE RPT-LINE FROM WS-HDG-LINE-2 AFTER ADVANCING 1 LINE.
+016300     WRITE RPT-LINE FROM WS-COL-HDG-LINE AFTER ADVANCING 2 LINES.
+016400     WRITE RPT-LINE FROM WS-COL-RULE-LINE AFTER ADVANCING 1 LINE.
+016500     MOVE 0 TO WS-LINE-CTR.
+016600 2100-EXIT.
+016700     EXIT.
+016800******************************************************************
+016900*    3000-FINALIZE - WRITES THE FINAL COUNT/TOTAL LINE AND       *
+017000*    CLOSES BOTH FILES                                           *
+017100******************************************************************
+017200 3000-FINALIZE.
+017300     IF WS-RPT-FILE-STATUS = "00"
+017400         MOVE WS-TOTAL-COUNT TO TOT-COUNT
+017500         MOVE WS-TOTAL-PRICE TO TOT-PRICE
+017510         IF WS-MIXED-CURRENCY
+017520             MOVE "(MIXED CURRENCIES)" TO TOT-CURRENCY
+017530         ELSE
+017540             MOVE WS-TOTAL-CURRENCY TO TOT-CURRENCY
+017550         END-IF
+017600         WRITE RPT-LINE FROM WS-TOTAL-LINE AFTER ADVANCING 2 LINES
+017700         CLOSE REPORT-FILE
+017800     END-IF
+017900     IF WS-PM-FILE-STATUS = "00" OR WS-PM-FILE-STATUS = "10"
+018000         CLOSE PRODUCT-MASTER-FILE
+018100     END-IF.
+018200 3000-EXIT.
+018300     EXIT.
