@@ -0,0 +1,233 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID.  BRNDSRCH                                       *
+000400*    AUTHOR.      M. LUKAS, CATALOG SYSTEMS GROUP                *
+000500*    INSTALLATION. CLOUDFOUNDRY ENTERPRISE STOREFRONT            *
+000600*    DATE-WRITTEN. 2026-08-08                                    *
+000700*    REMARKS.     RETURNS EVERY PRODUCT FOR A GIVEN BRAND BY     *
+000800*                 STARTING ON PRODUCT-MASTER'S ALTERNATE KEY     *
+000900*                 (PM-BRAND) INSTEAD OF SCANNING THE WHOLE FILE  *
+001000*                 SEQUENTIALLY BY PRODUCT-ID.  BRAND IS PASSED   *
+001100*                 IN VIA THE PARM FIELD.  MATCHES ARE EMITTED AS *
+001200*                 A JSON ARRAY, SAME SHAPE AS DEMO'S CATALOG     *
+001300*                 FEED, SO DOWNSTREAM CONSUMERS DON'T NEED A     *
+001400*                 SECOND PARSER.                                 *
+001500*                                                                *
+001600*    MODIFICATION HISTORY                                       *
+001700*    ------------------------------------------------------      *
+001800*    2026-08-08 ML  ORIGINAL VERSION - BRAND LOOKUP VIA THE      *
+001810*                   ALTERNATE INDEX.                             *
+001900******************************************************************
+002000 PROGRAM-ID.  BRNDSRCH.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS PM-PRODUCT-ID
+002800         ALTERNATE RECORD KEY IS PM-BRAND
+002900             WITH DUPLICATES
+003000         FILE STATUS IS WS-PM-FILE-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  PRODUCT-MASTER-FILE
+003400     LABEL RECORDS ARE STANDARD.
+003500     COPY PRODMAST.
+003600 WORKING-STORAGE SECTION.
+003700******************************************************************
+003800*    SWITCHES AND COUNTERS                                       *
+003900******************************************************************
+004000 77  WS-PM-FILE-STATUS       PIC X(02)   VALUE SPACES.
+004100 77  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+004200     88  WS-EOF-YES                      VALUE 'Y'.
+004300     88  WS-EOF-NO                       VALUE 'N'.
+004400 77  WS-FIRST-REC-SW         PIC X(01)   VALUE 'Y'.
+004500     88  WS-FIRST-REC                    VALUE 'Y'.
+004600     88  WS-NOT-FIRST-REC                VALUE 'N'.
+004700 77  WS-MATCH-COUNT          PIC 9(7) COMP VALUE 0.
+004750 77  WS-FILE-OPEN-SW         PIC X(01)   VALUE 'N'.
+004760     88  WS-FILE-OPEN                    VALUE 'Y'.
+004770     88  WS-FILE-NOT-OPEN                VALUE 'N'.
+004800 77  WS-SEARCH-BRAND         PIC X(20)   VALUE SPACES.
+004810 77  WS-PARM-LEN             PIC 9(2) COMP VALUE 0.
+004820 77  WS-OUT-CURRENCY         PIC X(03)   VALUE SPACES.
+004900******************************************************************
+005000*    JSON OUTPUT LINE BUILD AREA                                 *
+005100******************************************************************
+005200 77  WS-JSON-LINE            PIC X(4000) VALUE SPACES.
+005300 77  WS-JSON-PTR             PIC 9(4) COMP VALUE 1.
+005400******************************************************************
+005500*    GENERIC TRIM WORK AREAS - USED TO STRIP TRAILING BLANKS     *
+005600*    FROM NAME/BRAND AND LEADING BLANKS FROM THE EDITED PRICE    *
+005700*    WITHOUT RELYING ON INTRINSIC FUNCTIONS.                    *
+005800******************************************************************
+005900 77  WS-TRIM-WORK            PIC X(30)   VALUE SPACES.
+006000 77  WS-TRIM-LEN             PIC 9(2) COMP VALUE 0.
+006100 77  WS-PRICE-EDIT           PIC Z(4)9.99.
+006200 77  WS-LTRIM-POS            PIC 9(2) COMP VALUE 1.
+006300 LINKAGE SECTION.
+006400 01  LK-PARM-AREA.
+006500     05  LK-PARM-LEN          PIC S9(4) COMP.
+006600     05  LK-PARM-BRAND        PIC X(20).
+006700 PROCEDURE DIVISION USING LK-PARM-AREA.
+006800******************************************************************
+006900*    0000-MAINLINE                                               *
+007000******************************************************************
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     PERFORM 2000-BUILD-MATCH-JSON THRU 2000-EXIT
+007400         UNTIL WS-EOF-YES.
+007500     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+007600     STOP RUN.
+007700******************************************************************
+007800*    1000-INITIALIZE - OPENS PRODUCT-MASTER AND STARTS ON THE    *
+007900*    ALTERNATE BRAND KEY INSTEAD OF READING FROM THE TOP         *
+008000******************************************************************
+008100 1000-INITIALIZE.
+008200     MOVE SPACES TO WS-SEARCH-BRAND.
+008300     IF LK-PARM-LEN > 0
+008310         IF LK-PARM-LEN > 20
+008320             MOVE 20 TO WS-PARM-LEN
+008330         ELSE
+008340             MOVE LK-PARM-LEN TO WS-PARM-LEN
+008350         END-IF
+008360         MOVE LK-PARM-BRAND(1:WS-PARM-LEN)
+008370             TO WS-SEARCH-BRAND(1:WS-PARM-LEN)
+008400     END-IF
+008600     OPEN INPUT PRODUCT-MASTER-FILE.
+008700     IF WS-PM-FILE-STATUS NOT = "00"
+008800         DISPLAY "BRNDSRCH: UNABLE TO OPEN PRODUCT-MASTER, "
+008900             "STATUS=" WS-PM-FILE-STATUS
+009000         SET WS-EOF-YES TO TRUE
+009100         GO TO 1000-EXIT
+009200     END-IF
+009210     SET WS-FILE-OPEN TO TRUE.
+009300     IF WS-SEARCH-BRAND = SPACES
+009400         DISPLAY "BRNDSRCH: NO BRAND SUPPLIED IN PARM"
+009500         SET WS-EOF-YES TO TRUE
+009600         GO TO 1000-EXIT
+009700     END-IF
+009800     STRING "[" DELIMITED BY SIZE
+009900         INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+010000     END-STRING
+010100     MOVE WS-SEARCH-BRAND TO PM-BRAND
+010200     START PRODUCT-MASTER-FILE
+010300         KEY IS = PM-BRAND
+010400         INVALID KEY
+010500             DISPLAY "BRNDSRCH: NO PRODUCTS FOUND FOR BRAND "
+010600                 WS-SEARCH-BRAND
+010700             SET WS-EOF-YES TO TRUE
+010800     END-START.
+010900     IF WS-EOF-NO
+011000         PERFORM 1100-READ-NEXT-MATCH THRU 1100-EXIT
+011100     END-IF.
+011200 1000-EXIT.
+011300     EXIT.
+011400******************************************************************
+011500*    1100-READ-NEXT-MATCH - READS THE NEXT RECORD IN BRAND-KEY   *
+011600*    SEQUENCE; THE GROUP ENDS AS SOON AS THE BRAND CHANGES       *
+011700******************************************************************
+011800 1100-READ-NEXT-MATCH.
+011900     READ PRODUCT-MASTER-FILE NEXT RECORD
+012000         AT END
+012100             SET WS-EOF-YES TO TRUE
+012200     END-READ.
+012300     IF WS-EOF-NO AND PM-BRAND NOT = WS-SEARCH-BRAND
+012400         SET WS-EOF-YES TO TRUE
+012500     END-IF.
+012600 1100-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*    1250-TRIM-WORK-FIELD - DECREMENTS WS-TRIM-LEN ONE POSITION  *
+013000*    EACH CALL; CALLER PERFORMS THIS UNTIL THE CHARACTER AT THE  *
+013100*    CURRENT LENGTH IS NON-BLANK.                                *
+013200******************************************************************
+013300 1250-TRIM-WORK-FIELD.
+013400     SUBTRACT 1 FROM WS-TRIM-LEN.
+013500 1250-EXIT.
+013600     EXIT.
+013700******************************************************************
+013800*    1260-LTRIM-PRICE-EDIT - ADVANCES WS-LTRIM-POS ONE POSITION  *
+013900*    EACH CALL; CALLER PERFORMS THIS UNTIL THE CHARACTER AT THE  *
+014000*    CURRENT POSITION IS NON-BLANK.                              *
+014100******************************************************************
+014200 1260-LTRIM-PRICE-EDIT.
+014300     ADD 1 TO WS-LTRIM-POS.
+014400 1260-EXIT.
+014500     EXIT.
+014600******************************************************************
+014700*    2000-BUILD-MATCH-JSON - APPENDS ONE PRODUCT OBJECT TO THE   *
+014800*    JSON ARRAY BEING BUILT IN WS-JSON-LINE, THEN READS AHEAD    *
+014900******************************************************************
+015000 2000-BUILD-MATCH-JSON.
+015100     IF WS-NOT-FIRST-REC
+015200         STRING "," DELIMITED BY SIZE
+015300             INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+015400         END-STRING
+015500     END-IF
+015600     SET WS-NOT-FIRST-REC TO TRUE
+015700     ADD 1 TO WS-MATCH-COUNT
+015800*
+015900     MOVE PM-NAME TO WS-TRIM-WORK
+016000     MOVE 30 TO WS-TRIM-LEN
+016100     PERFORM 1250-TRIM-WORK-FIELD THRU 1250-EXIT
+016200         UNTIL WS-TRIM-LEN = 0
+016300            OR WS-TRIM-WORK(WS-TRIM-LEN:1) NOT = SPACE
+016400     STRING "{ ""name"": """ DELIMITED BY SIZE
+016500         INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+016600     END-STRING
+016700     IF WS-TRIM-LEN > 0
+016800         STRING WS-TRIM-WORK(1:WS-TRIM-LEN) DELIMITED BY SIZE
+016900             INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+017000         END-STRING
+017100     END-IF
+017200*
+017300     MOVE PM-BRAND TO WS-TRIM-WORK
+017400     MOVE 20 TO WS-TRIM-LEN
+017500     PERFORM 1250-TRIM-WORK-FIELD THRU 1250-EXIT
+017600         UNTIL WS-TRIM-LEN = 0
+017700            OR WS-TRIM-WORK(WS-TRIM-LEN:1) NOT = SPACE
+017800     STRING """, ""brand"": """ DELIMITED BY SIZE
+017900         INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+018000     END-STRING
+018100     IF WS-TRIM-LEN > 0
+018200         STRING WS-TRIM-WORK(1:WS-TRIM-LEN) DELIMITED BY SIZE
+018300             INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+018400         END-STRING
+018500     END-IF
+018600*
+018700     MOVE PM-PRICE TO WS-PRICE-EDIT
+018800     MOVE 1 TO WS-LTRIM-POS
+018900     PERFORM 1260-LTRIM-PRICE-EDIT THRU 1260-EXIT
+019000         UNTIL WS-LTRIM-POS > 8
+019100            OR WS-PRICE-EDIT(WS-LTRIM-POS:1) NOT = SPACE
+019150     MOVE PM-CURRENCY-CODE TO WS-OUT-CURRENCY
+019160     IF WS-OUT-CURRENCY = SPACES
+019170         MOVE "EUR" TO WS-OUT-CURRENCY
+019180     END-IF
+019200     STRING """, ""price"": """ DELIMITED BY SIZE
+019300         WS-PRICE-EDIT(WS-LTRIM-POS:) DELIMITED BY SIZE
+019310         """, ""currency"": """ DELIMITED BY SIZE
+019320         WS-OUT-CURRENCY DELIMITED BY SIZE
+019400         """ }" DELIMITED BY SIZE
+019500         INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+019600     END-STRING
+019700     PERFORM 1100-READ-NEXT-MATCH THRU 1100-EXIT.
+019800 2000-EXIT.
+019900     EXIT.
+020000******************************************************************
+020100*    3000-FINALIZE - CLOSES THE JSON ARRAY, WRITES IT TO SYSOUT, *
+020200*    AND CLOSES THE PRODUCT MASTER                               *
+020300******************************************************************
+020400 3000-FINALIZE.
+020500     IF WS-FILE-OPEN
+020600         STRING "]" DELIMITED BY SIZE
+020700             INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+020800         END-STRING
+020900         DISPLAY WS-JSON-LINE(1:WS-JSON-PTR - 1)
+021000         DISPLAY "BRNDSRCH: MATCHES=" WS-MATCH-COUNT
+021100         CLOSE PRODUCT-MASTER-FILE
+021200     END-IF.
+021300 3000-EXIT.
+021400     EXIT.
