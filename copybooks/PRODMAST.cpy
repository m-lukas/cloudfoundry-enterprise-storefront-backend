@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    PRODMAST - PRODUCT MASTER RECORD LAYOUT                     *
+000300*    ------------------------------------------------------      *
+000400*    ONE ENTRY PER CATALOG ITEM, KEYED ON PM-PRODUCT-ID.         *
+000500*    FILLER AT THE END IS RESERVED SLACK FOR FUTURE FIELDS -     *
+000600*    SHRINK IT, DO NOT EXTEND THE RECORD, WHEN ADDING A FIELD.   *
+000700******************************************************************
+000800 01  PM-PRODUCT-RECORD.
+000900     05  PM-PRODUCT-ID           PIC X(10).
+001000     05  PM-NAME                 PIC X(30).
+001100     05  PM-BRAND                PIC X(20).
+001200     05  PM-PRICE                PIC 9(5)V99.
+001210     05  PM-QTY-ON-HAND          PIC 9(7) COMP-3.
+001220     05  PM-STATUS-CODE          PIC X(01).
+001230         88  PM-STATUS-ACTIVE            VALUE "A".
+001240         88  PM-STATUS-RETIRED           VALUE "R".
+001250     05  PM-CURRENCY-CODE        PIC X(03).
+001300     05  FILLER                  PIC X(25).
