@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    CURRTAB - CURRENCY CONVERSION TABLE                         *
+000300*    ------------------------------------------------------      *
+000400*    RATE IS UNITS OF WS-CURR-CODE PER ONE UNIT OF THE BASE      *
+000500*    CURRENCY (EUR).  LOADED BY VALUE, NOT FROM A FILE - ADD A   *
+000600*    FILLER ENTRY BELOW AND BUMP THE OCCURS COUNT TO CARRY A NEW *
+000700*    CURRENCY.  RATES ARE MAINTAINED BY TREASURY, NOT BY THIS    *
+000800*    PROGRAM - UPDATE THEM HERE WHEN TREASURY PUBLISHES A NEW    *
+000900*    PEG.                                                       *
+001000******************************************************************
+001100 01  WS-CURRENCY-TABLE-VALUES.
+001200     05  FILLER                  PIC X(12) VALUE "EUR001000000".
+001300     05  FILLER                  PIC X(12) VALUE "USD001085000".
+001400     05  FILLER                  PIC X(12) VALUE "GBP000860000".
+001500 01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-TABLE-VALUES.
+001600     05  WS-CURR-ENTRY OCCURS 3 TIMES INDEXED BY WS-CURR-IDX.
+001700         10  WS-CURR-CODE        PIC X(03).
+001800         10  WS-CURR-RATE        PIC 9(03)V9(06).
