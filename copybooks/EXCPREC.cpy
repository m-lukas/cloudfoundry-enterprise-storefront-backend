@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*    EXCPREC - STOCK RECONCILIATION EXCEPTION RECORD LAYOUT      *
+000300*    ------------------------------------------------------      *
+000400*    WRITTEN BY STKRECON FOR EVERY PRODUCT WHERE PM-QTY-ON-HAND  *
+000500*    AND THE WAREHOUSE COUNT DISAGREE BY MORE THAN TOLERANCE.    *
+000600******************************************************************
+000700 01  EX-EXCEPTION-RECORD.
+000800     05  EX-PRODUCT-ID           PIC X(10).
+000900     05  EX-NAME                 PIC X(30).
+001000     05  EX-QTY-ON-HAND          PIC 9(7).
+001100     05  EX-COUNTED-QTY          PIC 9(7).
+001200     05  EX-VARIANCE             PIC S9(7).
+001300     05  FILLER                  PIC X(11).
