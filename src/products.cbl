@@ -1,13 +1,379 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  DEMO.
-PROCEDURE DIVISION.
-DisplayPrompt.
-  DISPLAY '['
-          '{ "name": "Emmentaler", "brand": "Eirini", "price": "8" },'
-          '{ "name": "Camembert", "brand": "Cloud Foundry", "price": "18" },'
-          '{ "name": "Kanterkaas", "brand": "Kubernetes", "price": "7" },'
-          '{ "name": "Red Leicester", "brand": "RedHat", "price": "6" },'
-          '{ "name": "Olivet Bleu", "brand": "OpenShift", "price": "10" },'
-          '{ "name": "Caciobarricato", "brand": "Childers", "price": "14" }'
-          ']'
-  STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID.  DEMO                                           *
+000400*    AUTHOR.      M. LUKAS, CATALOG SYSTEMS GROUP                *
+000500*    INSTALLATION. CLOUDFOUNDRY ENTERPRISE STOREFRONT            *
+000600*    DATE-WRITTEN. 2024-01-08                                    *
+000700*    REMARKS.     BUILDS THE PRODUCT-CATALOG JSON FEED READ BY   *
+000800*                 THE STOREFRONT FRONT END.  ORIGINALLY A SET OF *
+000900*                 LITERAL DISPLAY STATEMENTS; NOW DRIVEN OFF THE *
+001000*                 PRODUCT-MASTER FILE SO THE BUYING TEAM CAN     *
+001100*                 RESTOCK AND REPRICE WITHOUT A RECOMPILE.       *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    ------------------------------------------------------      *
+001500*    2026-08-08 ML  REPLACED HARD-CODED CHEESE LIST WITH A REAL  *
+001600*                   PRODUCT-MASTER FILE READ.                   *
+001610*    2026-08-08 ML  ADDED CHECKPOINT/RESTART SO THE NIGHTLY *
+001620*                   CATALOG REFRESH STEP CAN RESUME FROM THE     *
+001630*                   LAST COMMITTED RECORD INSTEAD OF RERUNNING   *
+001640*                   THE WHOLE EXTRACT.                           *
+001650*    2026-08-08 ML  ADDED CURRENCY-CODE AND AN OPTIONAL PARM     *
+001660*                   OVERRIDE SO OVERSEAS BUYERS CAN BE QUOTED    *
+001670*                   USD/GBP INSTEAD OF THE STORED BASE PRICE.    *
+001700******************************************************************
+001800 PROGRAM-ID.  DEMO.
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS SEQUENTIAL
+002500         RECORD KEY IS PM-PRODUCT-ID
+002520         ALTERNATE RECORD KEY IS PM-BRAND
+002540             WITH DUPLICATES
+002600         FILE STATUS IS WS-PM-FILE-STATUS.
+002610     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+002620         ORGANIZATION IS SEQUENTIAL
+002630         ACCESS MODE IS SEQUENTIAL
+002640         FILE STATUS IS WS-CHKPT-FILE-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  PRODUCT-MASTER-FILE
+003000     LABEL RECORDS ARE STANDARD.
+003100     COPY PRODMAST.
+003110 FD  CHECKPOINT-FILE
+003120     LABEL RECORDS ARE STANDARD.
+003130 01  CHKPT-RECORD.
+003140     05  CHKPT-LAST-KEY          PIC X(10).
+003150     05  CHKPT-REC-COUNT         PIC 9(7).
+003160     05  FILLER                  PIC X(63).
+003200 WORKING-STORAGE SECTION.
+003300******************************************************************
+003400*    SWITCHES AND COUNTERS                                       *
+003500******************************************************************
+003600 77  WS-PM-FILE-STATUS       PIC X(02)   VALUE SPACES.
+003700 77  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+003800     88  WS-EOF-YES                      VALUE 'Y'.
+003900     88  WS-EOF-NO                       VALUE 'N'.
+004000 77  WS-FIRST-REC-SW         PIC X(01)   VALUE 'Y'.
+004100     88  WS-FIRST-REC                    VALUE 'Y'.
+004200     88  WS-NOT-FIRST-REC                VALUE 'N'.
+004300 77  WS-REC-COUNT            PIC 9(7) COMP VALUE 0.
+004310******************************************************************
+004320*    CHECKPOINT/RESTART WORK AREAS                         *
+004330******************************************************************
+004340 77  WS-CHKPT-FILE-STATUS     PIC X(02)   VALUE SPACES.
+004350 77  WS-CHKPT-INTERVAL        PIC 9(5) COMP VALUE 50.
+004360 77  WS-CHKPT-REMAINDER       PIC 9(5) COMP VALUE 0.
+004370 77  WS-CHKPT-QUOTIENT        PIC 9(5) COMP VALUE 0.
+004380 77  WS-LAST-COMMITTED-KEY    PIC X(10)   VALUE SPACES.
+004390 77  WS-RESTART-SW            PIC X(01)   VALUE 'N'.
+004400     88  WS-RESTART-YES                   VALUE 'Y'.
+004410     88  WS-RESTART-NO                    VALUE 'N'.
+004420 77  WS-CHKPT-EOF-SW          PIC X(01)   VALUE 'N'.
+004430     88  WS-CHKPT-EOF-YES                 VALUE 'Y'.
+004440     88  WS-CHKPT-EOF-NO                  VALUE 'N'.
+004445 77  WS-FILE-OPEN-SW          PIC X(01)   VALUE 'N'.
+004446     88  WS-FILE-OPEN                     VALUE 'Y'.
+004447     88  WS-FILE-NOT-OPEN                 VALUE 'N'.
+004400******************************************************************
+004500*    JSON OUTPUT LINE BUILD AREA                                 *
+004600******************************************************************
+004700 77  WS-JSON-LINE            PIC X(4000) VALUE SPACES.
+004800 77  WS-JSON-PTR             PIC 9(4) COMP VALUE 1.
+004900******************************************************************
+005000*    GENERIC TRIM WORK AREAS - USED TO STRIP TRAILING BLANKS     *
+005100*    FROM NAME/BRAND AND LEADING BLANKS FROM THE EDITED PRICE    *
+005200*    WITHOUT RELYING ON INTRINSIC FUNCTIONS.                    *
+005300******************************************************************
+005400 77  WS-TRIM-WORK            PIC X(30)   VALUE SPACES.
+005500 77  WS-TRIM-LEN             PIC 9(2) COMP VALUE 0.
+005600 77  WS-PRICE-EDIT           PIC Z(4)9.99.
+005700 77  WS-LTRIM-POS            PIC 9(2) COMP VALUE 1.
+005705******************************************************************
+005706*    CURRENCY CONVERSION WORK AREAS                              *
+005707******************************************************************
+005708 COPY CURRTAB.
+005709 77  WS-SOURCE-CODE           PIC X(03)   VALUE SPACES.
+005711 77  WS-TARGET-CODE           PIC X(03)   VALUE SPACES.
+005712 77  WS-SOURCE-RATE           PIC 9(03)V9(06) VALUE 1.
+005713 77  WS-TARGET-RATE           PIC 9(03)V9(06) VALUE 1.
+005714 77  WS-CONV-PRICE            PIC 9(05)V99 VALUE 0.
+005715 77  WS-LOOKUP-CODE           PIC X(03)   VALUE SPACES.
+005716 77  WS-LOOKUP-RATE           PIC 9(03)V9(06) VALUE 0.
+005717 77  WS-LOOKUP-FOUND-SW       PIC X(01)   VALUE 'N'.
+005718     88  WS-LOOKUP-FOUND                   VALUE 'Y'.
+005719     88  WS-LOOKUP-NOT-FOUND                VALUE 'N'.
+005710 LINKAGE SECTION.
+005720 01  LK-PARM-AREA.
+005730     05  LK-PARM-LEN          PIC S9(4) COMP.
+005740     05  LK-PARM-TEXT         PIC X(08).
+005741     05  LK-CURRENCY-CODE     PIC X(03).
+005800 PROCEDURE DIVISION USING LK-PARM-AREA.
+005900******************************************************************
+006000*    0000-MAINLINE                                               *
+006100******************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 2000-BUILD-CATALOG-JSON THRU 2000-EXIT
+006500         UNTIL WS-EOF-YES.
+006600     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+006700     STOP RUN.
+006800******************************************************************
+006900*    1000-INITIALIZE - OPEN THE PRODUCT MASTER AND START THE     *
+007000*    JSON ARRAY                                                  *
+007100******************************************************************
+007200 1000-INITIALIZE.
+007210     SET WS-RESTART-NO TO TRUE
+007220     IF LK-PARM-LEN > 0
+007230         IF LK-PARM-TEXT(1:7) = "RESTART"
+007240             SET WS-RESTART-YES TO TRUE
+007250         END-IF
+007260     END-IF
+007300     OPEN INPUT PRODUCT-MASTER-FILE.
+007400     IF WS-PM-FILE-STATUS NOT = "00"
+007500         DISPLAY "DEMO: UNABLE TO OPEN PRODUCT-MASTER, STATUS="
+007600             WS-PM-FILE-STATUS
+007700         SET WS-EOF-YES TO TRUE
+007800         GO TO 1000-EXIT
+007900     END-IF
+007905     SET WS-FILE-OPEN TO TRUE.
+007910     STRING "[" DELIMITED BY SIZE
+007920         INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+007930     END-STRING
+007940     PERFORM 1150-OPEN-CHECKPOINT-FILE THRU 1150-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008510******************************************************************
+008520*    1150-OPEN-CHECKPOINT-FILE - ON A NORMAL RUN, OPENS A FRESH  *
+008530*    CHECKPOINT FILE AND PRIMES THE FIRST PRODUCT READ.  ON A    *
+008535*    RESTART RUN, READS THE PRIOR CHECKPOINT FILE TO FIND THE    *
+008540*    LAST COMMITTED KEY AND STARTS PRODUCT-MASTER-FILE JUST      *
+008545*    PAST IT, SO A RESTART SKIPS THE WORK A PRIOR RUN ALREADY    *
+008550*    COMMITTED RATHER THAN REREADING THE WHOLE CATALOG - THE     *
+008553*    TRADEOFF IS THAT THE RESTART RUN'S OWN JSON OUTPUT COVERS   *
+008556*    ONLY THE REMAINING PRODUCTS; A COMPLETE CATALOG FEED MEANS  *
+008558*    CONCATENATING IT AFTER THE PRIOR (FAILED) RUN'S PARTIAL     *
+008561*    OUTPUT UP TO THE LAST COMMITTED KEY.  THEN REOPENS THE      *
+008565*    CHECKPOINT FILE FOR EXTEND SO FURTHER CHECKPOINTS ARE       *
+008567*    APPENDED.                                                  *
+008570******************************************************************
+008580 1150-OPEN-CHECKPOINT-FILE.
+008590     IF WS-RESTART-NO
+008600         OPEN OUTPUT CHECKPOINT-FILE
+008605         PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT
+008610         GO TO 1150-EXIT
+008620     END-IF
+008630     OPEN INPUT CHECKPOINT-FILE.
+008640     IF WS-CHKPT-FILE-STATUS NOT = "00"
+008650         DISPLAY "DEMO: NO PRIOR CHECKPOINT FOUND, RESTART "
+008660             "WILL PROCESS THE FULL CATALOG"
+008670         OPEN OUTPUT CHECKPOINT-FILE
+008675         PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT
+008680         GO TO 1150-EXIT
+008690     END-IF
+008700     SET WS-CHKPT-EOF-NO TO TRUE
+008710     PERFORM 1160-READ-CHECKPOINT-REC THRU 1160-EXIT
+008720         UNTIL WS-CHKPT-EOF-YES
+008730     CLOSE CHECKPOINT-FILE
+008735     OPEN EXTEND CHECKPOINT-FILE.
+008740     IF WS-LAST-COMMITTED-KEY = SPACES
+008745         PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT
+008748         GO TO 1150-EXIT
+008749     END-IF
+008800     DISPLAY "DEMO: RESTARTING - SKIPPING TO THE PRODUCT AFTER "
+008810         "LAST COMMITTED KEY " WS-LAST-COMMITTED-KEY
+008820     DISPLAY "DEMO: RESTART OUTPUT COVERS ONLY THE REMAINING "
+008825         "CATALOG - APPEND AFTER THE PRIOR RUN'S PARTIAL "
+008827         "OUTPUT FOR A COMPLETE FEED"
+008830     MOVE WS-LAST-COMMITTED-KEY TO PM-PRODUCT-ID.
+008831     START PRODUCT-MASTER-FILE KEY IS GREATER THAN PM-PRODUCT-ID
+008832         INVALID KEY
+008833             SET WS-EOF-YES TO TRUE
+008834     END-START.
+008835     IF WS-EOF-NO
+008836         PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT
+008837     END-IF.
+008840 1150-EXIT.
+008850     EXIT.
+008860******************************************************************
+008870*    1160-READ-CHECKPOINT-REC - READS ONE CHECKPOINT RECORD;     *
+008880*    THE LAST ONE READ BEFORE END-OF-FILE IS THE RESTART POINT   *
+008890******************************************************************
+008900 1160-READ-CHECKPOINT-REC.
+008910     READ CHECKPOINT-FILE
+008920         AT END
+008930             SET WS-CHKPT-EOF-YES TO TRUE
+008940         NOT AT END
+008950             MOVE CHKPT-LAST-KEY TO WS-LAST-COMMITTED-KEY
+008960             MOVE CHKPT-REC-COUNT TO WS-REC-COUNT
+008970     END-READ.
+008980 1160-EXIT.
+008990     EXIT.
+008991******************************************************************
+008992*    1170-LOOKUP-CURRENCY-RATE - SEARCHES WS-CURR-ENTRY FOR      *
+008993*    WS-LOOKUP-CODE.  CALLER MOVES THE CODE TO WS-LOOKUP-CODE    *
+008994*    FIRST AND PICKS UP THE RATE FROM WS-LOOKUP-RATE IF FOUND.   *
+008995******************************************************************
+008996 1170-LOOKUP-CURRENCY-RATE.
+008997     SET WS-CURR-IDX TO 1.
+008998     SET WS-LOOKUP-NOT-FOUND TO TRUE.
+008999     SEARCH WS-CURR-ENTRY
+009001         WHEN WS-CURR-CODE (WS-CURR-IDX) = WS-LOOKUP-CODE
+009002             MOVE WS-CURR-RATE (WS-CURR-IDX) TO WS-LOOKUP-RATE
+009003             SET WS-LOOKUP-FOUND TO TRUE
+009004     END-SEARCH.
+009005 1170-EXIT.
+009006     EXIT.
+008600******************************************************************
+008700*    1100-READ-NEXT-PRODUCT                                      *
+008800******************************************************************
+008900 1100-READ-NEXT-PRODUCT.
+009000     READ PRODUCT-MASTER-FILE NEXT RECORD
+009100         AT END
+009200             SET WS-EOF-YES TO TRUE
+009300     END-READ.
+009400 1100-EXIT.
+009500     EXIT.
+009600******************************************************************
+009700*    1250-TRIM-WORK-FIELD - DECREMENTS WS-TRIM-LEN ONE POSITION  *
+009800*    EACH CALL; CALLER PERFORMS THIS UNTIL THE CHARACTER AT THE  *
+009900*    CURRENT LENGTH IS NON-BLANK.                                *
+010000******************************************************************
+010100 1250-TRIM-WORK-FIELD.
+010200     SUBTRACT 1 FROM WS-TRIM-LEN.
+010300 1250-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*    1260-LTRIM-PRICE-EDIT - ADVANCES WS-LTRIM-POS ONE POSITION  *
+010700*    EACH CALL; CALLER PERFORMS THIS UNTIL THE CHARACTER AT THE  *
+010800*    CURRENT POSITION IS NON-BLANK.                        *
+010900******************************************************************
+011000 1260-LTRIM-PRICE-EDIT.
+011100     ADD 1 TO WS-LTRIM-POS.
+011200 1260-EXIT.
+011300     EXIT.
+011400******************************************************************
+011500*    2000-BUILD-CATALOG-JSON - APPENDS ONE PRODUCT OBJECT TO THE *
+011600*    JSON ARRAY BEING BUILT IN WS-JSON-LINE, THEN READS AHEAD    *
+011700******************************************************************
+011800 2000-BUILD-CATALOG-JSON.
+011900     IF WS-NOT-FIRST-REC
+012000         STRING "," DELIMITED BY SIZE
+012100             INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+012200         END-STRING
+012300     END-IF
+012400     SET WS-NOT-FIRST-REC TO TRUE
+012500     ADD 1 TO WS-REC-COUNT
+012600*
+012700     MOVE PM-NAME TO WS-TRIM-WORK
+012800     MOVE 30 TO WS-TRIM-LEN
+012900     PERFORM 1250-TRIM-WORK-FIELD THRU 1250-EXIT
+013000         UNTIL WS-TRIM-LEN = 0
+013100            OR WS-TRIM-WORK(WS-TRIM-LEN:1) NOT = SPACE
+013200     STRING "{ ""name"": """ DELIMITED BY SIZE
+013300         INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+013400     END-STRING
+013500     IF WS-TRIM-LEN > 0
+013600         STRING WS-TRIM-WORK(1:WS-TRIM-LEN) DELIMITED BY SIZE
+013700             INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+013800         END-STRING
+013900     END-IF
+014000*
+014100     MOVE PM-BRAND TO WS-TRIM-WORK
+014200     MOVE 20 TO WS-TRIM-LEN
+014300     PERFORM 1250-TRIM-WORK-FIELD THRU 1250-EXIT
+014400         UNTIL WS-TRIM-LEN = 0
+014500            OR WS-TRIM-WORK(WS-TRIM-LEN:1) NOT = SPACE
+014600     STRING """, ""brand"": """ DELIMITED BY SIZE
+014700         INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+014800     END-STRING
+014900     IF WS-TRIM-LEN > 0
+015000         STRING WS-TRIM-WORK(1:WS-TRIM-LEN) DELIMITED BY SIZE
+015100             INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+015200         END-STRING
+015300     END-IF
+015400*
+015410     PERFORM 2050-CONVERT-PRICE THRU 2050-EXIT
+015500     MOVE WS-CONV-PRICE TO WS-PRICE-EDIT
+015600     MOVE 1 TO WS-LTRIM-POS
+015700     PERFORM 1260-LTRIM-PRICE-EDIT THRU 1260-EXIT
+015800         UNTIL WS-LTRIM-POS > 8
+015900            OR WS-PRICE-EDIT(WS-LTRIM-POS:1) NOT = SPACE
+016000     STRING """, ""price"": """ DELIMITED BY SIZE
+016100         WS-PRICE-EDIT(WS-LTRIM-POS:) DELIMITED BY SIZE
+016110         """, ""currency"": """ DELIMITED BY SIZE
+016120         WS-TARGET-CODE DELIMITED BY SIZE
+016200         """ }" DELIMITED BY SIZE
+016300         INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+016400     END-STRING
+016410     DIVIDE WS-REC-COUNT BY WS-CHKPT-INTERVAL
+016420         GIVING WS-CHKPT-QUOTIENT
+016430         REMAINDER WS-CHKPT-REMAINDER
+016440     IF WS-CHKPT-REMAINDER = 0
+016450         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+016460     END-IF
+016500     PERFORM 1100-READ-NEXT-PRODUCT THRU 1100-EXIT.
+016600 2000-EXIT.
+016700     EXIT.
+016701******************************************************************
+016702*    2050-CONVERT-PRICE - CONVERTS PM-PRICE FROM ITS STORED      *
+016703*    CURRENCY TO THE PARM-REQUESTED CURRENCY (LK-CURRENCY-CODE). *
+016704*    A BLANK PM-CURRENCY-CODE IS TREATED AS EUR; A BLANK         *
+016705*    LK-CURRENCY-CODE MEANS "NO OVERRIDE", SO THE PRICE IS       *
+016706*    REPORTED AS STORED.                                        *
+016707******************************************************************
+016708 2050-CONVERT-PRICE.
+016709     MOVE PM-CURRENCY-CODE TO WS-SOURCE-CODE.
+016710     IF WS-SOURCE-CODE = SPACES
+016711         MOVE "EUR" TO WS-SOURCE-CODE
+016712     END-IF
+016713     MOVE WS-SOURCE-CODE TO WS-TARGET-CODE
+016714     IF LK-PARM-LEN > 8 AND LK-CURRENCY-CODE NOT = SPACES
+016715         MOVE LK-CURRENCY-CODE TO WS-TARGET-CODE
+016716     END-IF
+016717     MOVE WS-SOURCE-CODE TO WS-LOOKUP-CODE
+016718     PERFORM 1170-LOOKUP-CURRENCY-RATE THRU 1170-EXIT
+016719     IF WS-LOOKUP-FOUND
+016720         MOVE WS-LOOKUP-RATE TO WS-SOURCE-RATE
+016721     ELSE
+016722         MOVE 1 TO WS-SOURCE-RATE
+016723     END-IF
+016724     MOVE WS-TARGET-CODE TO WS-LOOKUP-CODE
+016725     PERFORM 1170-LOOKUP-CURRENCY-RATE THRU 1170-EXIT
+016726     IF WS-LOOKUP-FOUND
+016727         MOVE WS-LOOKUP-RATE TO WS-TARGET-RATE
+016728     ELSE
+016729         MOVE WS-SOURCE-RATE TO WS-TARGET-RATE
+016730     END-IF
+016731     COMPUTE WS-CONV-PRICE ROUNDED =
+016732         PM-PRICE * WS-TARGET-RATE / WS-SOURCE-RATE.
+016733 2050-EXIT.
+016734     EXIT.
+016710******************************************************************
+016720*    2100-WRITE-CHECKPOINT - COMMITS THE CURRENT PRODUCT-ID AND  *
+016730*    RECORD COUNT AS THE RESTART POINT                           *
+016740******************************************************************
+016750 2100-WRITE-CHECKPOINT.
+016760     MOVE SPACES TO CHKPT-RECORD.
+016770     MOVE PM-PRODUCT-ID TO CHKPT-LAST-KEY.
+016780     MOVE WS-REC-COUNT TO CHKPT-REC-COUNT.
+016790     WRITE CHKPT-RECORD.
+016800 2100-EXIT.
+016810     EXIT.
+016800******************************************************************
+016900*    3000-FINALIZE - CLOSES THE JSON ARRAY, WRITES IT TO SYSOUT, *
+017000*    AND CLOSES THE PRODUCT MASTER                          *
+017100******************************************************************
+017200 3000-FINALIZE.
+017300     IF WS-FILE-OPEN
+017400         STRING "]" DELIMITED BY SIZE
+017500             INTO WS-JSON-LINE WITH POINTER WS-JSON-PTR
+017600         END-STRING
+017700         DISPLAY WS-JSON-LINE(1:WS-JSON-PTR - 1)
+017710         CLOSE PRODUCT-MASTER-FILE
+017720         CLOSE CHECKPOINT-FILE
+017900     END-IF.
+018000 3000-EXIT.
+018100     EXIT.
