@@ -0,0 +1,14 @@
+//BRNDSRCH JOB  (ACCTNO),'BRAND SEARCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* AD HOC BRAND-SPECIFIC CATALOG LOOKUP.  STARTS PRODUCT-MASTER  *
+//* ON ITS ALTERNATE BRAND KEY INSTEAD OF SCANNING THE WHOLE      *
+//* FILE, SO "SHOW ME EVERYTHING FROM <BRAND>" STAYS CHEAP AS THE *
+//* CATALOG GROWS.  SET THE BRAND TO SEARCH FOR IN PARM, PADDED   *
+//* OR TRUNCATED TO 20 CHARACTERS.                                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BRNDSRCH,PARM='CLOUD FOUNDRY       '
+//STEPLIB  DD DSN=PROD.CATALOG.LOADLIB,DISP=SHR
+//PRODMAST DD DSN=PROD.CATALOG.PRODMAST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
