@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    MAINTREC - PRODUCT MAINTENANCE TRANSACTION RECORD LAYOUT    *
+000300*    ------------------------------------------------------      *
+000400*    ONE ADD/CHANGE/RETIRE REQUEST AGAINST PRODUCT-MASTER, READ  *
+000500*    AND VALIDATED BY CRUDPROD BEFORE ANY WRITE.                 *
+000600******************************************************************
+000700 01  MT-MAINT-TRAN.
+000800     05  MT-TRAN-CODE            PIC X(06).
+000900     05  MT-PRODUCT-ID           PIC X(10).
+001000     05  MT-NAME                 PIC X(30).
+001100     05  MT-BRAND                PIC X(20).
+001200     05  MT-PRICE                PIC 9(5)V99.
+001300     05  MT-OPERATOR-ID          PIC X(08).
+001400     05  FILLER                  PIC X(18).
