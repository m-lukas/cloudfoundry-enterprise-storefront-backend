@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*    ORDREC - ACCEPTED ORDER RECORD LAYOUT                       *
+000300*    ------------------------------------------------------      *
+000400*    WRITTEN TO ORDER-FILE BY ORDENTRY ONCE AN ORDER TRANSACTION *
+000500*    HAS BEEN MATCHED AGAINST A PRODUCT-MASTER ENTRY.            *
+000600******************************************************************
+000700 01  OR-ORDER-RECORD.
+000800     05  OR-PRODUCT-ID           PIC X(10).
+000900     05  OR-NAME                 PIC X(30).
+001000     05  OR-BRAND                PIC X(20).
+001100     05  OR-QUANTITY             PIC 9(05).
+001200     05  OR-PRICE                PIC 9(5)V99.
+001300     05  FILLER                  PIC X(18).
