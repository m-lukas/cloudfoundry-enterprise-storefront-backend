@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000200******************************************************************
+000300*    PROGRAM-ID.  STKRECON                                       *
+000400*    AUTHOR.      M. LUKAS, CATALOG SYSTEMS GROUP                *
+000500*    INSTALLATION. CLOUDFOUNDRY ENTERPRISE STOREFRONT            *
+000600*    DATE-WRITTEN. 2026-08-08                                    *
+000700*    REMARKS.     MATCHES PRODUCT-MASTER'S PM-QTY-ON-HAND        *
+000800*                 AGAINST THE DAILY WAREHOUSE COUNT FEED AND     *
+000900*                 WRITES AN EXCEPTION RECORD FOR EVERY PRODUCT   *
+001000*                 WHERE THE TWO COUNTS DISAGREE BY MORE THAN A   *
+001100*                 CONFIGURABLE TOLERANCE.  BOTH INPUTS MUST BE   *
+001200*                 IN ASCENDING PRODUCT-ID SEQUENCE.              *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    ------------------------------------------------------      *
+001600*    2026-08-08 ML  ORIGINAL VERSION - WAREHOUSE COUNT           *
+001610*                   RECONCILIATION.                              *
+001700******************************************************************
+001800 PROGRAM-ID.  STKRECON.
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PRODUCT-MASTER-FILE ASSIGN TO "PRODMAST"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS SEQUENTIAL
+002500         RECORD KEY IS PM-PRODUCT-ID
+002520         ALTERNATE RECORD KEY IS PM-BRAND
+002540             WITH DUPLICATES
+002600         FILE STATUS IS WS-PM-FILE-STATUS.
+002700     SELECT WH-COUNT-FILE ASSIGN TO "WHCOUNT"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-WH-FILE-STATUS.
+003000     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFIL"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-EX-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  PRODUCT-MASTER-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY PRODMAST.
+003800 FD  WH-COUNT-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY WHCOUNT.
+004100 FD  EXCEPTION-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY EXCPREC.
+004400 WORKING-STORAGE SECTION.
+004500******************************************************************
+004600*    SWITCHES AND COUNTERS                                       *
+004700******************************************************************
+004800 77  WS-PM-FILE-STATUS           PIC X(02)   VALUE SPACES.
+004900 77  WS-WH-FILE-STATUS           PIC X(02)   VALUE SPACES.
+005000 77  WS-EX-FILE-STATUS           PIC X(02)   VALUE SPACES.
+005100 77  WS-PM-EOF-SW                PIC X(01)   VALUE 'N'.
+005200     88  WS-PM-EOF-YES                       VALUE 'Y'.
+005300     88  WS-PM-EOF-NO                        VALUE 'N'.
+005400 77  WS-WH-EOF-SW                PIC X(01)   VALUE 'N'.
+005500     88  WS-WH-EOF-YES                       VALUE 'Y'.
+005600     88  WS-WH-EOF-NO                        VALUE 'N'.
+005700 77  WS-EXCEPTION-COUNT          PIC 9(7) COMP VALUE 0.
+005800******************************************************************
+005900*    RECONCILIATION TOLERANCE - HOW MANY UNITS OF DISAGREEMENT   *
+006000*    ARE TOLERATED BEFORE A PRODUCT IS EXCEPTIONED.  DEFAULTS TO *
+006100*    5 UNLESS OVERRIDDEN BY PARM.                                *
+006200******************************************************************
+006300 77  WS-TOLERANCE                PIC 9(7)    VALUE 5.
+006400 77  WS-VARIANCE                 PIC S9(7)   VALUE 0.
+006500 77  WS-NEG-TOLERANCE            PIC S9(7)   VALUE 0.
+006550 77  WS-PARM-LEN                 PIC 9(01) COMP VALUE 0.
+006600 LINKAGE SECTION.
+006700 01  LK-PARM-AREA.
+006800     05  LK-PARM-LEN             PIC S9(4) COMP.
+006900     05  LK-PARM-TEXT            PIC X(08).
+007000 PROCEDURE DIVISION USING LK-PARM-AREA.
+007100******************************************************************
+007200*    0000-MAINLINE                                               *
+007300******************************************************************
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600     PERFORM 2000-RECONCILE-STEP THRU 2000-EXIT
+007700         UNTIL WS-PM-EOF-YES AND WS-WH-EOF-YES.
+007800     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+007900     STOP RUN.
+008000******************************************************************
+008100*    1000-INITIALIZE                                             *
+008200******************************************************************
+008300 1000-INITIALIZE.
+008400     IF LK-PARM-LEN > 0
+008410         MOVE LK-PARM-LEN TO WS-PARM-LEN
+008420         IF WS-PARM-LEN > 7
+008430             MOVE 7 TO WS-PARM-LEN
+008440         END-IF
+008450         IF LK-PARM-TEXT(1:WS-PARM-LEN) IS NUMERIC
+008460             MOVE ZERO TO WS-TOLERANCE
+008470             MOVE LK-PARM-TEXT(1:WS-PARM-LEN)
+008480                 TO WS-TOLERANCE(8 - WS-PARM-LEN:WS-PARM-LEN)
+008490         ELSE
+008500             DISPLAY "STKRECON: PARM TOLERANCE VALUE IS NOT "
+008510                 "NUMERIC, USING DEFAULT TOLERANCE OF 5"
+008520         END-IF
+008530     END-IF
+008700     COMPUTE WS-NEG-TOLERANCE = 0 - WS-TOLERANCE.
+008800     OPEN INPUT PRODUCT-MASTER-FILE.
+008900     IF WS-PM-FILE-STATUS NOT = "00"
+009000         DISPLAY "STKRECON: UNABLE TO OPEN PRODUCT-MASTER, "
+009100             "STATUS=" WS-PM-FILE-STATUS
+009200         SET WS-PM-EOF-YES TO TRUE
+009300         SET WS-WH-EOF-YES TO TRUE
+009400         GO TO 1000-EXIT
+009500     END-IF
+009600     OPEN INPUT WH-COUNT-FILE.
+009700     IF WS-WH-FILE-STATUS NOT = "00"
+009800         DISPLAY "STKRECON: UNABLE TO OPEN WH-COUNT-FILE, "
+009900             "STATUS=" WS-WH-FILE-STATUS
+010000         SET WS-PM-EOF-YES TO TRUE
+010100         SET WS-WH-EOF-YES TO TRUE
+010200         GO TO 1000-EXIT
+010300     END-IF
+010400     OPEN OUTPUT EXCEPTION-FILE.
+010500     IF WS-EX-FILE-STATUS NOT = "00"
+010600         DISPLAY "STKRECON: UNABLE TO OPEN EXCEPTION-FILE, "
+010700             "STATUS=" WS-EX-FILE-STATUS
+010800         SET WS-PM-EOF-YES TO TRUE
+010900         SET WS-WH-EOF-YES TO TRUE
+011000         GO TO 1000-EXIT
+011100     END-IF
+011200     PERFORM 1100-READ-NEXT-MASTER THRU 1100-EXIT.
+011300     PERFORM 1200-READ-NEXT-WHCOUNT THRU 1200-EXIT.
+011400 1000-EXIT.
+011500     EXIT.
+011600******************************************************************
+011700*    1100-READ-NEXT-MASTER                                       *
+011800******************************************************************
+011900 1100-READ-NEXT-MASTER.
+012000     READ PRODUCT-MASTER-FILE NEXT RECORD
+012100         AT END
+012200             SET WS-PM-EOF-YES TO TRUE
+012300     END-READ.
+012400 1100-EXIT.
+012500     EXIT.
+012600******************************************************************
+012700*    1200-READ-NEXT-WHCOUNT                                      *
+012800******************************************************************
+012900 1200-READ-NEXT-WHCOUNT.
+013000     READ WH-COUNT-FILE
+013100         AT END
+013200             SET WS-WH-EOF-YES TO TRUE
+013300     END-READ.
+013400 1200-EXIT.
+013500     EXIT.
+013600******************************************************************
+013700*    2000-RECONCILE-STEP - ADVANCES THE MATCHED MERGE OF         *
+013800*    PRODUCT-MASTER AND THE WAREHOUSE COUNT FEED BY ONE STEP     *
+013900******************************************************************
+014000 2000-RECONCILE-STEP.
+014100     IF WS-PM-EOF-YES
+014200         PERFORM 1200-READ-NEXT-WHCOUNT THRU 1200-EXIT
+014300         GO TO 2000-EXIT
+014400     END-IF
+014500     IF WS-WH-EOF-YES
+014600         PERFORM 1100-READ-NEXT-MASTER THRU 1100-EXIT
+014700         GO TO 2000-EXIT
+014800     END-IF
+014900     IF PM-PRODUCT-ID = WH-PRODUCT-ID
+015000         PERFORM 2100-COMPARE-COUNTS THRU 2100-EXIT
+015100         PERFORM 1100-READ-NEXT-MASTER THRU 1100-EXIT
+015200         PERFORM 1200-READ-NEXT-WHCOUNT THRU 1200-EXIT
+015300     ELSE
+015400         IF PM-PRODUCT-ID < WH-PRODUCT-ID
+015500             PERFORM 1100-READ-NEXT-MASTER THRU 1100-EXIT
+015600         ELSE
+015700             PERFORM 1200-READ-NEXT-WHCOUNT THRU 1200-EXIT
+015800         END-IF
+015900     END-IF.
+016000 2000-EXIT.
+016100     EXIT.
+016200******************************************************************
+016300*    2100-COMPARE-COUNTS - WRITES AN EXCEPTION WHEN THE TWO      *
+016400*    COUNTS DISAGREE BY MORE THAN WS-TOLERANCE                   *
+016500******************************************************************
+016600 2100-COMPARE-COUNTS.
+016700     COMPUTE WS-VARIANCE = PM-QTY-ON-HAND - WH-COUNTED-QTY.
+016800     IF WS-VARIANCE > WS-TOLERANCE
+016810        OR WS-VARIANCE < WS-NEG-TOLERANCE
+016900         MOVE PM-PRODUCT-ID TO EX-PRODUCT-ID
+017000         MOVE PM-NAME TO EX-NAME
+017100         MOVE PM-QTY-ON-HAND TO EX-QTY-ON-HAND
+017200         MOVE WH-COUNTED-QTY TO EX-COUNTED-QTY
+017300         MOVE WS-VARIANCE TO EX-VARIANCE
+017400         WRITE EX-EXCEPTION-RECORD
+017500         ADD 1 TO WS-EXCEPTION-COUNT
+017600     END-IF.
+017700 2100-EXIT.
+017800     EXIT.
+017900******************************************************************
+018000*    3000-FINALIZE                                               *
+018100******************************************************************
+018200 3000-FINALIZE.
+018300     DISPLAY "STKRECON: EXCEPTIONS WRITTEN=" WS-EXCEPTION-COUNT.
+018400     IF WS-PM-FILE-STATUS = "00" OR WS-PM-FILE-STATUS = "10"
+018500         CLOSE PRODUCT-MASTER-FILE
+018600     END-IF
+018700     IF WS-WH-FILE-STATUS = "00" OR WS-WH-FILE-STATUS = "10"
+018800         CLOSE WH-COUNT-FILE
+018900     END-IF
+019000     IF WS-EX-FILE-STATUS = "00"
+019100         CLOSE EXCEPTION-FILE
+019200     END-IF.
+019300 3000-EXIT.
+019400     EXIT.
